@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NachaFileGen.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-FILE
+            ASSIGN TO PAYFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NACHA-FILE
+            ASSIGN TO NACHFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+           COPY PAYREC.
+           COPY PAYTRLR.
+
+       FD  NACHA-FILE
+           RECORD CONTAINS 94 CHARACTERS.
+       01  NACHA-LINE                  PIC X(94).
+
+       WORKING-STORAGE SECTION.
+       01  WS-END-OF-FILE              PIC X  VALUE 'N'.
+       01  WS-CURRENT-RECORD.
+           05  WS-CUR-EMP-ID-OUT       PIC 9(5).
+           05  WS-CUR-EMP-NAME-OUT     PIC X(20).
+           05  WS-CUR-GROSS-PAY        PIC 9(5)V99.
+           05  WS-CUR-FEDERAL-TAX-OUT  PIC 9(5)V99.
+           05  WS-CUR-STATE-TAX-OUT    PIC 9(5)V99.
+           05  WS-CUR-DEPT-CODE        PIC X(4).
+           05  WS-CUR-NET-PAY          PIC 9(5)V99.
+           05  WS-CUR-BANK-ROUTING     PIC 9(9).
+           05  WS-CUR-BANK-ACCOUNT     PIC X(17).
+
+       01  WS-NEXT-RECORD.
+           05  WS-NXT-EMP-ID-OUT       PIC 9(5).
+           05  WS-NXT-EMP-NAME-OUT     PIC X(20).
+           05  WS-NXT-GROSS-PAY        PIC 9(5)V99.
+           05  WS-NXT-FEDERAL-TAX-OUT  PIC 9(5)V99.
+           05  WS-NXT-STATE-TAX-OUT    PIC 9(5)V99.
+           05  WS-NXT-DEPT-CODE        PIC X(4).
+           05  WS-NXT-NET-PAY          PIC 9(5)V99.
+           05  WS-NXT-BANK-ROUTING     PIC 9(9).
+           05  WS-NXT-BANK-ACCOUNT     PIC X(17).
+
+      *> Company/origin identity for the ACH batch - one payroll company
+      *> per run, same values used for every entry in the file.
+       01  WS-COMPANY-NAME             PIC X(16) VALUE 'ACME CORP'.
+       01  WS-COMPANY-ID               PIC X(10) VALUE '1234567890'.
+       01  WS-ORIGIN-ROUTING           PIC 9(9)  VALUE 011000015.
+       01  WS-ORIGIN-NAME              PIC X(23) VALUE 'ACME CORP BANK'.
+       01  WS-DEST-ROUTING             PIC 9(9)  VALUE 021000021.
+       01  WS-DEST-NAME                PIC X(23) VALUE 'RECEIVING BANK'.
+       01  WS-BATCH-NUMBER             PIC 9(7)  VALUE 1.
+
+       01  WS-ENTRY-COUNT              PIC 9(6)  VALUE 0.
+       01  WS-ENTRY-HASH               PIC 9(10) VALUE 0.
+       01  WS-TOTAL-CREDITS            PIC 9(10)V99 VALUE 0.
+       01  WS-TRACE-NUMBER             PIC 9(15) VALUE 0.
+
+       01  WS-RUN-DATE                 PIC 9(8)  VALUE 0.
+       01  WS-RUN-TIME                 PIC 9(8)  VALUE 0.
+
+       01  WS-FILE-HEADER.
+           05  FILLER                  PIC X(1)  VALUE '1'.
+           05  FILLER                  PIC X(2)  VALUE '01'.
+           05  WS-FH-DEST-ROUTING      PIC X(10).
+           05  WS-FH-ORIGIN-ROUTING    PIC X(10).
+           05  WS-FH-CREATION-DATE     PIC X(6)  VALUE ZEROS.
+           05  WS-FH-CREATION-TIME     PIC X(4)  VALUE ZEROS.
+           05  FILLER                  PIC X(1)  VALUE 'A'.
+           05  FILLER                  PIC X(3)  VALUE '094'.
+           05  FILLER                  PIC X(2)  VALUE '10'.
+           05  FILLER                  PIC X(1)  VALUE '1'.
+           05  WS-FH-DEST-NAME         PIC X(23).
+           05  WS-FH-ORIGIN-NAME       PIC X(23).
+           05  FILLER                  PIC X(8)  VALUE SPACES.
+
+       01  WS-BATCH-HEADER.
+           05  FILLER                  PIC X(1)  VALUE '5'.
+           05  FILLER                  PIC X(3)  VALUE '220'.
+           05  WS-BH-COMPANY-NAME      PIC X(16).
+           05  FILLER                  PIC X(20) VALUE SPACES.
+           05  WS-BH-COMPANY-ID        PIC X(10).
+           05  FILLER                  PIC X(3)  VALUE 'PPD'.
+           05  FILLER                  PIC X(10) VALUE 'PAYROLL'.
+           05  WS-BH-DESCR-DATE        PIC X(6)  VALUE SPACES.
+           05  WS-BH-EFFECTIVE-DATE    PIC X(6)  VALUE ZEROS.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  FILLER                  PIC X(1)  VALUE '1'.
+           05  WS-BH-ORIGIN-ROUTING    PIC X(8).
+           05  WS-BH-BATCH-NUMBER      PIC 9(7).
+
+       01  WS-ENTRY-DETAIL.
+           05  FILLER                  PIC X(1)  VALUE '6'.
+           05  FILLER                  PIC X(2)  VALUE '22'.
+           05  WS-ED-DEST-ROUTING      PIC X(8).
+           05  WS-ED-CHECK-DIGIT       PIC X(1).
+           05  WS-ED-ACCOUNT-NUM       PIC X(17).
+           05  WS-ED-AMOUNT            PIC 9(10).
+           05  WS-ED-INDIVIDUAL-ID     PIC X(15).
+           05  WS-ED-INDIVIDUAL-NAME   PIC X(22).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  FILLER                  PIC X(1)  VALUE '0'.
+           05  WS-ED-TRACE-NUMBER      PIC 9(15).
+
+       01  WS-BATCH-CONTROL.
+           05  FILLER                  PIC X(1)  VALUE '8'.
+           05  FILLER                  PIC X(3)  VALUE '220'.
+           05  WS-BC-ENTRY-COUNT       PIC 9(6).
+           05  WS-BC-ENTRY-HASH        PIC 9(10).
+           05  WS-BC-TOTAL-DEBIT       PIC 9(12) VALUE 0.
+           05  WS-BC-TOTAL-CREDIT      PIC 9(12).
+           05  WS-BC-COMPANY-ID        PIC X(10).
+           05  FILLER                  PIC X(19) VALUE SPACES.
+           05  FILLER                  PIC X(6)  VALUE SPACES.
+           05  WS-BC-ORIGIN-ROUTING    PIC X(8).
+           05  WS-BC-BATCH-NUMBER      PIC 9(7).
+
+       01  WS-FILE-CONTROL.
+           05  FILLER                  PIC X(1)  VALUE '9'.
+           05  WS-FC-BATCH-COUNT       PIC 9(6)  VALUE 1.
+           05  WS-FC-BLOCK-COUNT       PIC 9(6).
+           05  WS-FC-ENTRY-COUNT       PIC 9(8).
+           05  WS-FC-ENTRY-HASH        PIC 9(10).
+           05  WS-FC-TOTAL-DEBIT       PIC 9(12) VALUE 0.
+           05  WS-FC-TOTAL-CREDIT      PIC 9(12).
+           05  FILLER                  PIC X(39) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT PAYROLL-FILE
+           OPEN OUTPUT NACHA-FILE
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+
+           MOVE WS-DEST-ROUTING TO WS-FH-DEST-ROUTING
+           MOVE WS-ORIGIN-ROUTING TO WS-FH-ORIGIN-ROUTING
+           MOVE WS-DEST-NAME TO WS-FH-DEST-NAME
+           MOVE WS-ORIGIN-NAME TO WS-FH-ORIGIN-NAME
+           MOVE WS-RUN-DATE(3:6) TO WS-FH-CREATION-DATE
+           MOVE WS-RUN-TIME(1:4) TO WS-FH-CREATION-TIME
+           WRITE NACHA-LINE FROM WS-FILE-HEADER
+
+           MOVE WS-COMPANY-NAME TO WS-BH-COMPANY-NAME
+           MOVE WS-COMPANY-ID TO WS-BH-COMPANY-ID
+           MOVE WS-ORIGIN-ROUTING TO WS-BH-ORIGIN-ROUTING
+           MOVE WS-BATCH-NUMBER TO WS-BH-BATCH-NUMBER
+           MOVE WS-RUN-DATE(3:6) TO WS-BH-EFFECTIVE-DATE
+           WRITE NACHA-LINE FROM WS-BATCH-HEADER
+
+      *>   One-record lookahead: PAYROLL-FILE's last physical record
+      *>   is the trailer written by EmployeePayroll and must never be
+      *>   turned into an ACH entry.
+           READ PAYROLL-FILE INTO WS-CURRENT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-READ
+
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ PAYROLL-FILE INTO WS-NEXT-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+               END-READ
+               IF WS-END-OF-FILE = 'N'
+                   PERFORM WRITE-ENTRY-DETAIL
+                   MOVE WS-NEXT-RECORD TO WS-CURRENT-RECORD
+               END-IF
+           END-PERFORM
+
+           PERFORM WRITE-BATCH-CONTROL
+           PERFORM WRITE-FILE-CONTROL
+
+           CLOSE PAYROLL-FILE
+           CLOSE NACHA-FILE
+           STOP RUN.
+
+       WRITE-ENTRY-DETAIL.
+           ADD 1 TO WS-ENTRY-COUNT
+           ADD 1 TO WS-TRACE-NUMBER
+           ADD WS-CUR-BANK-ROUTING TO WS-ENTRY-HASH
+           ADD WS-CUR-NET-PAY TO WS-TOTAL-CREDITS
+
+           MOVE WS-CUR-BANK-ROUTING TO WS-ED-DEST-ROUTING
+           MOVE '0' TO WS-ED-CHECK-DIGIT
+           MOVE WS-CUR-BANK-ACCOUNT TO WS-ED-ACCOUNT-NUM
+           MOVE WS-CUR-NET-PAY TO WS-ED-AMOUNT
+           MOVE WS-CUR-EMP-ID-OUT TO WS-ED-INDIVIDUAL-ID
+           MOVE WS-CUR-EMP-NAME-OUT TO WS-ED-INDIVIDUAL-NAME
+           MOVE WS-TRACE-NUMBER TO WS-ED-TRACE-NUMBER
+           WRITE NACHA-LINE FROM WS-ENTRY-DETAIL
+           EXIT.
+
+       WRITE-BATCH-CONTROL.
+           MOVE WS-ENTRY-COUNT TO WS-BC-ENTRY-COUNT
+           MOVE WS-ENTRY-HASH TO WS-BC-ENTRY-HASH
+           MOVE WS-TOTAL-CREDITS TO WS-BC-TOTAL-CREDIT
+           MOVE WS-COMPANY-ID TO WS-BC-COMPANY-ID
+           MOVE WS-ORIGIN-ROUTING TO WS-BC-ORIGIN-ROUTING
+           MOVE WS-BATCH-NUMBER TO WS-BC-BATCH-NUMBER
+           WRITE NACHA-LINE FROM WS-BATCH-CONTROL
+           EXIT.
+
+       WRITE-FILE-CONTROL.
+      *>   Two header + two control records plus one detail per entry,
+      *>   blocked ten records per block and padded to a full block.
+           COMPUTE WS-FC-BLOCK-COUNT =
+               ((WS-ENTRY-COUNT + 4 + 9) / 10)
+           MOVE WS-ENTRY-COUNT TO WS-FC-ENTRY-COUNT
+           MOVE WS-ENTRY-HASH TO WS-FC-ENTRY-HASH
+           MOVE WS-TOTAL-CREDITS TO WS-FC-TOTAL-CREDIT
+           WRITE NACHA-LINE FROM WS-FILE-CONTROL
+           EXIT.
