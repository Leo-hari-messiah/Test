@@ -0,0 +1,5 @@
+      *> Trailer record appended to PAYROLL-FILE after all detail
+      *> records - carries the run's record count and total gross.
+       01  PAYROLL-TRAILER-RECORD.
+           05  PAY-TRL-RECORD-COUNT    PIC 9(7).
+           05  PAY-TRL-TOTAL-GROSS     PIC 9(9)V99.
