@@ -0,0 +1,16 @@
+      *> Payroll detail output record - written by EmployeePayroll,
+      *> read by every downstream program that consumes PAYROLL-FILE.
+       01  PAYROLL-RECORD.
+           05  EMP-ID-OUT          PIC 9(5).
+           05  EMP-NAME-OUT        PIC X(20).
+           05  GROSS-PAY           PIC 9(5)V99.
+           05  FEDERAL-TAX-OUT     PIC 9(5)V99.
+           05  STATE-TAX-OUT       PIC 9(5)V99.
+           05  DEPT-CODE-OUT       PIC X(4).
+           05  NET-PAY             PIC 9(5)V99.
+           05  BANK-ROUTING-OUT    PIC 9(9).
+           05  BANK-ACCOUNT-OUT    PIC X(17).
+           05  RUN-TYPE              PIC X(1).
+           05  PAY-PERIOD-START-DATE PIC 9(8).
+           05  PAY-PERIOD-END-DATE   PIC 9(8).
+           05  CURRENCY-CODE-OUT     PIC X(3).
