@@ -0,0 +1,11 @@
+      *> Employee year-to-date record - the physical layout of
+      *> YTDFILE (30 bytes, fixed). Shared by every program that
+      *> opens EMPLOYEE-YTD-FILE so the FD can't drift out of sync
+      *> with the real dataset the way EMPLOYEE-RECORD once did
+      *> across its hand-copies.
+       01  EMPLOYEE-YTD-RECORD.
+           05  YTD-EMP-ID              PIC 9(5).
+           05  YTD-GROSS-PAY           PIC 9(9)V99.
+           05  YTD-FEDERAL-TAX         PIC 9(9)V99.
+           05  YTD-STATE-TAX           PIC 9(9)V99.
+           05  YTD-DEDUCTIONS          PIC 9(9)V99.
