@@ -0,0 +1,23 @@
+      *> Suspense record - the physical layout of SUSPFILE (132 bytes,
+      *> fixed). Mirrors EMPLOYEE-RECORD (copybooks/EMPREC.cpy) plus a
+      *> reject reason and ready/pending status. Shared by every
+      *> program that opens SUSPENSE-FILE so the FD can't drift out of
+      *> sync with the real dataset.
+       01  SUSPENSE-RECORD.
+           05  SUSP-EMP-ID             PIC 9(5).
+           05  SUSP-EMP-NAME           PIC X(20).
+           05  SUSP-HOURS-WORKED       PIC 9(3)V99.
+           05  SUSP-HOURLY-RATE        PIC 9(2)V99.
+           05  SUSP-FILING-STATUS      PIC X(1).
+           05  SUSP-ALLOWANCES         PIC 9(2).
+           05  SUSP-DEPT-CODE          PIC X(4).
+           05  SUSP-DED-HEALTH-INS     PIC 9(3)V99.
+           05  SUSP-DED-401K           PIC 9(3)V99.
+           05  SUSP-DED-UNION-DUES     PIC 9(3)V99.
+           05  SUSP-BANK-ROUTING-NUM   PIC 9(9).
+           05  SUSP-BANK-ACCOUNT-NUM   PIC X(17).
+           05  SUSP-PAY-FREQUENCY      PIC X(1).
+           05  SUSP-LEAVE-HOURS-TAKEN  PIC 9(3)V99.
+           05  SUSP-CURRENCY-CODE      PIC X(3).
+           05  SUSP-REASON             PIC X(40).
+           05  SUSP-STATUS             PIC X(1).
