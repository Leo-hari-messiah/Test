@@ -0,0 +1,20 @@
+      *> Employee master record - the physical layout of EMPFILE
+      *> (91 bytes, fixed). Shared by every program that opens
+      *> EMPLOYEE-FILE so the FD can never drift out of sync with the
+      *> real dataset the way three independent hand-copies once did.
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID              PIC 9(5).
+           05  EMP-NAME            PIC X(20).
+           05  HOURS-WORKED        PIC 9(3)V99.
+           05  HOURLY-RATE         PIC 9(2)V99.
+           05  FILING-STATUS       PIC X(1).
+           05  ALLOWANCES          PIC 9(2).
+           05  DEPT-CODE           PIC X(4).
+           05  DED-HEALTH-INS      PIC 9(3)V99.
+           05  DED-401K            PIC 9(3)V99.
+           05  DED-UNION-DUES      PIC 9(3)V99.
+           05  BANK-ROUTING-NUM    PIC 9(9).
+           05  BANK-ACCOUNT-NUM    PIC X(17).
+           05  PAY-FREQUENCY       PIC X(1).
+           05  LEAVE-HOURS-TAKEN   PIC 9(3)V99.
+           05  CURRENCY-CODE       PIC X(3).
