@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayrollMerge.
+
+      *> Merge step for the partitioned/concurrent payroll redesign:
+      *> four EmployeePayroll instances each run against their own
+      *> DEPT-CODE-range partition of EMPLOYEE-FILE (see
+      *> jcl/PAYPART01.jcl) and each produce their own PAYROLL-FILE,
+      *> complete with its own PAYROLL-TRAILER-RECORD. This program
+      *> concatenates the four partitions' detail records into one
+      *> final PAYROLL-FILE and writes a single trailer with the
+      *> record count and total gross summed across all four, so
+      *> every downstream reader (PayrollRegister, NachaFileGen,
+      *> W2Process) sees exactly the same single-run PAYROLL-FILE
+      *> shape it always has, regardless of how many partitions
+      *> produced it. Uses the same one-record-lookahead pattern
+      *> PayrollRegister.cbl uses to tell a partition's trailer record
+      *> apart from its last detail record.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARTITION-1-FILE
+            ASSIGN TO PART1FL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARTITION-2-FILE
+            ASSIGN TO PART2FL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARTITION-3-FILE
+            ASSIGN TO PART3FL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PARTITION-4-FILE
+            ASSIGN TO PART4FL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAYROLL-FILE
+            ASSIGN TO PAYFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARTITION-1-FILE.
+           COPY PAYREC REPLACING PAYROLL-RECORD BY PART1-RECORD.
+           COPY PAYTRLR REPLACING PAYROLL-TRAILER-RECORD
+               BY PART1-TRAILER-RECORD.
+
+       FD  PARTITION-2-FILE.
+           COPY PAYREC REPLACING PAYROLL-RECORD BY PART2-RECORD.
+           COPY PAYTRLR REPLACING PAYROLL-TRAILER-RECORD
+               BY PART2-TRAILER-RECORD.
+
+       FD  PARTITION-3-FILE.
+           COPY PAYREC REPLACING PAYROLL-RECORD BY PART3-RECORD.
+           COPY PAYTRLR REPLACING PAYROLL-TRAILER-RECORD
+               BY PART3-TRAILER-RECORD.
+
+       FD  PARTITION-4-FILE.
+           COPY PAYREC REPLACING PAYROLL-RECORD BY PART4-RECORD.
+           COPY PAYTRLR REPLACING PAYROLL-TRAILER-RECORD
+               BY PART4-TRAILER-RECORD.
+
+       FD  PAYROLL-FILE.
+           COPY PAYREC.
+           COPY PAYTRLR.
+
+       WORKING-STORAGE SECTION.
+       01  WS-END-OF-FILE          PIC X  VALUE 'N'.
+       01  WS-TOTAL-RECORD-COUNT   PIC 9(7)   VALUE 0.
+       01  WS-TOTAL-GROSS          PIC 9(9)V99 VALUE 0.
+       01  WS-PARTITION-COUNT      PIC 9       VALUE 0.
+
+      *> One current/next lookahead buffer per partition, same shape
+      *> as PAYROLL-RECORD, so each partition's own trailer record can
+      *> be told apart from its last real detail record exactly the
+      *> way PayrollRegister.cbl's main read loop does it.
+       COPY PAYREC REPLACING PAYROLL-RECORD BY WS-P1-CURRENT-RECORD.
+       COPY PAYREC REPLACING PAYROLL-RECORD BY WS-P1-NEXT-RECORD.
+       COPY PAYREC REPLACING PAYROLL-RECORD BY WS-P2-CURRENT-RECORD.
+       COPY PAYREC REPLACING PAYROLL-RECORD BY WS-P2-NEXT-RECORD.
+       COPY PAYREC REPLACING PAYROLL-RECORD BY WS-P3-CURRENT-RECORD.
+       COPY PAYREC REPLACING PAYROLL-RECORD BY WS-P3-NEXT-RECORD.
+       COPY PAYREC REPLACING PAYROLL-RECORD BY WS-P4-CURRENT-RECORD.
+       COPY PAYREC REPLACING PAYROLL-RECORD BY WS-P4-NEXT-RECORD.
+
+      *> Captured from each partition's own trailer record (via the
+      *> FD-level PARTx-TRAILER-RECORD alias) the moment it's actually
+      *> read, rather than recomputed by re-adding up detail records
+      *> here, so a partition run's own control totals are trusted.
+       01  WS-P1-TRL-RECORD-COUNT  PIC 9(7)    VALUE 0.
+       01  WS-P1-TRL-TOTAL-GROSS   PIC 9(9)V99 VALUE 0.
+       01  WS-P2-TRL-RECORD-COUNT  PIC 9(7)    VALUE 0.
+       01  WS-P2-TRL-TOTAL-GROSS   PIC 9(9)V99 VALUE 0.
+       01  WS-P3-TRL-RECORD-COUNT  PIC 9(7)    VALUE 0.
+       01  WS-P3-TRL-TOTAL-GROSS   PIC 9(9)V99 VALUE 0.
+       01  WS-P4-TRL-RECORD-COUNT  PIC 9(7)    VALUE 0.
+       01  WS-P4-TRL-TOTAL-GROSS   PIC 9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT PARTITION-1-FILE
+           OPEN INPUT PARTITION-2-FILE
+           OPEN INPUT PARTITION-3-FILE
+           OPEN INPUT PARTITION-4-FILE
+           OPEN OUTPUT PAYROLL-FILE
+
+           PERFORM MERGE-PARTITION-1
+           PERFORM MERGE-PARTITION-2
+           PERFORM MERGE-PARTITION-3
+           PERFORM MERGE-PARTITION-4
+
+           COMPUTE WS-TOTAL-RECORD-COUNT =
+               WS-P1-TRL-RECORD-COUNT + WS-P2-TRL-RECORD-COUNT
+               + WS-P3-TRL-RECORD-COUNT + WS-P4-TRL-RECORD-COUNT
+           COMPUTE WS-TOTAL-GROSS =
+               WS-P1-TRL-TOTAL-GROSS + WS-P2-TRL-TOTAL-GROSS
+               + WS-P3-TRL-TOTAL-GROSS + WS-P4-TRL-TOTAL-GROSS
+
+           MOVE WS-TOTAL-RECORD-COUNT
+               TO PAY-TRL-RECORD-COUNT IN PAYROLL-TRAILER-RECORD
+           MOVE WS-TOTAL-GROSS
+               TO PAY-TRL-TOTAL-GROSS IN PAYROLL-TRAILER-RECORD
+           WRITE PAYROLL-TRAILER-RECORD
+
+           CLOSE PARTITION-1-FILE
+           CLOSE PARTITION-2-FILE
+           CLOSE PARTITION-3-FILE
+           CLOSE PARTITION-4-FILE
+           CLOSE PAYROLL-FILE
+
+           DISPLAY 'PAYROLL-MERGE PARTITIONS MERGED: '
+               WS-PARTITION-COUNT
+           DISPLAY 'PAYROLL-MERGE TOTAL RECORD COUNT: '
+               WS-TOTAL-RECORD-COUNT
+           DISPLAY 'PAYROLL-MERGE TOTAL GROSS: ' WS-TOTAL-GROSS
+           STOP RUN.
+
+      *>   One-record lookahead, same pattern as PayrollRegister.cbl:
+      *>   PARTITION-1-FILE's last physical record is always its own
+      *>   trailer, and it must never be written through as a detail
+      *>   line. PART1-TRAILER-RECORD aliases the same storage the FD
+      *>   just read into, so capturing PAY-TRL-RECORD-COUNT/TOTAL-
+      *>   GROSS right after every successful read means that, once
+      *>   the loop runs dry, the last capture made is from the read
+      *>   that actually returned the trailer.
+       MERGE-PARTITION-1.
+           READ PARTITION-1-FILE INTO WS-P1-CURRENT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-READ
+
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ PARTITION-1-FILE INTO WS-P1-NEXT-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       MOVE PAY-TRL-RECORD-COUNT IN PART1-TRAILER-RECORD
+                           TO WS-P1-TRL-RECORD-COUNT
+                       MOVE PAY-TRL-TOTAL-GROSS IN PART1-TRAILER-RECORD
+                           TO WS-P1-TRL-TOTAL-GROSS
+               END-READ
+               IF WS-END-OF-FILE = 'N'
+                   MOVE WS-P1-CURRENT-RECORD TO PAYROLL-RECORD
+                   WRITE PAYROLL-RECORD
+                   MOVE WS-P1-NEXT-RECORD TO WS-P1-CURRENT-RECORD
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO WS-PARTITION-COUNT
+           EXIT.
+
+       MERGE-PARTITION-2.
+           MOVE 'N' TO WS-END-OF-FILE
+           READ PARTITION-2-FILE INTO WS-P2-CURRENT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-READ
+
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ PARTITION-2-FILE INTO WS-P2-NEXT-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       MOVE PAY-TRL-RECORD-COUNT IN PART2-TRAILER-RECORD
+                           TO WS-P2-TRL-RECORD-COUNT
+                       MOVE PAY-TRL-TOTAL-GROSS IN PART2-TRAILER-RECORD
+                           TO WS-P2-TRL-TOTAL-GROSS
+               END-READ
+               IF WS-END-OF-FILE = 'N'
+                   MOVE WS-P2-CURRENT-RECORD TO PAYROLL-RECORD
+                   WRITE PAYROLL-RECORD
+                   MOVE WS-P2-NEXT-RECORD TO WS-P2-CURRENT-RECORD
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO WS-PARTITION-COUNT
+           EXIT.
+
+       MERGE-PARTITION-3.
+           MOVE 'N' TO WS-END-OF-FILE
+           READ PARTITION-3-FILE INTO WS-P3-CURRENT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-READ
+
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ PARTITION-3-FILE INTO WS-P3-NEXT-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       MOVE PAY-TRL-RECORD-COUNT IN PART3-TRAILER-RECORD
+                           TO WS-P3-TRL-RECORD-COUNT
+                       MOVE PAY-TRL-TOTAL-GROSS IN PART3-TRAILER-RECORD
+                           TO WS-P3-TRL-TOTAL-GROSS
+               END-READ
+               IF WS-END-OF-FILE = 'N'
+                   MOVE WS-P3-CURRENT-RECORD TO PAYROLL-RECORD
+                   WRITE PAYROLL-RECORD
+                   MOVE WS-P3-NEXT-RECORD TO WS-P3-CURRENT-RECORD
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO WS-PARTITION-COUNT
+           EXIT.
+
+       MERGE-PARTITION-4.
+           MOVE 'N' TO WS-END-OF-FILE
+           READ PARTITION-4-FILE INTO WS-P4-CURRENT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-READ
+
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ PARTITION-4-FILE INTO WS-P4-NEXT-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       MOVE PAY-TRL-RECORD-COUNT IN PART4-TRAILER-RECORD
+                           TO WS-P4-TRL-RECORD-COUNT
+                       MOVE PAY-TRL-TOTAL-GROSS IN PART4-TRAILER-RECORD
+                           TO WS-P4-TRL-TOTAL-GROSS
+               END-READ
+               IF WS-END-OF-FILE = 'N'
+                   MOVE WS-P4-CURRENT-RECORD TO PAYROLL-RECORD
+                   WRITE PAYROLL-RECORD
+                   MOVE WS-P4-NEXT-RECORD TO WS-P4-CURRENT-RECORD
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO WS-PARTITION-COUNT
+           EXIT.
