@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayrollCalc.
+
+      *> Shared gross-pay/net-pay math, built on the same ADD/SUBTRACT
+      *> subroutine pattern as addition.cbl/subraction.cbl, so
+      *> EmployeePayroll and any future commission or bonus program
+      *> share one COMPUTE instead of each re-implementing it inline.
+      *> LK-FUNCTION-CODE picks which half of the calculation runs,
+      *> since net pay depends on tax/deduction figures the caller can
+      *> only derive after seeing this routine's gross-pay result.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LK-FUNCTION-CODE        PIC X(1).
+       01  LK-HOURS-WORKED         PIC 9(3)V99.
+       01  LK-HOURLY-RATE          PIC 9(2)V99.
+       01  LK-MAX-REGULAR-HOURS    PIC 9(3)V99.
+       01  LK-OVERTIME-FACTOR      PIC 9V99.
+       01  LK-REGULAR-HOURS        PIC 9(3)V99.
+       01  LK-OVERTIME-HOURS       PIC 9(3)V99.
+       01  LK-GROSS-PAY            PIC 9(5)V99.
+       01  LK-FEDERAL-TAX          PIC 9(5)V99.
+       01  LK-STATE-TAX            PIC 9(5)V99.
+       01  LK-TOTAL-DEDUCTIONS     PIC 9(5)V99.
+       01  LK-NET-PAY              PIC 9(5)V99.
+
+       PROCEDURE DIVISION USING LK-FUNCTION-CODE, LK-HOURS-WORKED,
+               LK-HOURLY-RATE, LK-MAX-REGULAR-HOURS,
+               LK-OVERTIME-FACTOR, LK-REGULAR-HOURS,
+               LK-OVERTIME-HOURS, LK-GROSS-PAY, LK-FEDERAL-TAX,
+               LK-STATE-TAX, LK-TOTAL-DEDUCTIONS, LK-NET-PAY.
+           EVALUATE LK-FUNCTION-CODE
+               WHEN 'G'
+                   PERFORM CALC-GROSS-PAY
+               WHEN 'N'
+                   PERFORM CALC-NET-PAY
+           END-EVALUATE
+
+           GOBACK.
+
+       CALC-GROSS-PAY.
+           IF LK-HOURS-WORKED > LK-MAX-REGULAR-HOURS
+               MOVE LK-MAX-REGULAR-HOURS TO LK-REGULAR-HOURS
+               COMPUTE LK-OVERTIME-HOURS =
+                   LK-HOURS-WORKED - LK-MAX-REGULAR-HOURS
+           ELSE
+               MOVE LK-HOURS-WORKED TO LK-REGULAR-HOURS
+               MOVE ZERO TO LK-OVERTIME-HOURS
+           END-IF
+
+           COMPUTE LK-GROSS-PAY ROUNDED =
+               (LK-REGULAR-HOURS * LK-HOURLY-RATE) +
+               (LK-OVERTIME-HOURS * LK-HOURLY-RATE
+                   * LK-OVERTIME-FACTOR)
+           EXIT.
+
+       CALC-NET-PAY.
+           COMPUTE LK-NET-PAY ROUNDED =
+               LK-GROSS-PAY - LK-FEDERAL-TAX - LK-STATE-TAX
+               - LK-TOTAL-DEDUCTIONS
+           EXIT.
