@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeMaintenance.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-TRANSACTION-FILE
+            ASSIGN TO MAINTTXN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EMPLOYEE-FILE
+            ASSIGN TO EMPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+
+           SELECT MAINT-REJECT-FILE
+            ASSIGN TO MAINTREJ
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-TRANSACTION-FILE.
+       01  MAINT-TRANSACTION-RECORD.
+           05  TRAN-CODE               PIC X(1).
+           05  TRAN-EMP-ID              PIC 9(5).
+           05  TRAN-EMP-NAME            PIC X(20).
+           05  TRAN-HOURS-WORKED        PIC 9(3)V99.
+           05  TRAN-HOURLY-RATE         PIC 9(2)V99.
+           05  TRAN-FILING-STATUS       PIC X(1).
+           05  TRAN-ALLOWANCES          PIC 9(2).
+           05  TRAN-DEPT-CODE           PIC X(4).
+           05  TRAN-DED-HEALTH-INS      PIC 9(3)V99.
+           05  TRAN-DED-401K            PIC 9(3)V99.
+           05  TRAN-DED-UNION-DUES      PIC 9(3)V99.
+           05  TRAN-BANK-ROUTING-NUM    PIC 9(9).
+           05  TRAN-BANK-ACCOUNT-NUM    PIC X(17).
+           05  TRAN-PAY-FREQUENCY       PIC X(1).
+
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+
+       FD  MAINT-REJECT-FILE.
+       01  MAINT-REJECT-RECORD.
+           05  MREJ-TRAN-CODE          PIC X(1).
+           05  MREJ-EMP-ID             PIC 9(5).
+           05  MREJ-REASON             PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-END-OF-FILE              PIC X  VALUE 'N'.
+       01  WS-EMPLOYEE-FILE-STATUS     PIC X(2) VALUE '00'.
+       01  WS-ADD-COUNT                PIC 9(7) VALUE 0.
+       01  WS-CHANGE-COUNT             PIC 9(7) VALUE 0.
+       01  WS-DELETE-COUNT             PIC 9(7) VALUE 0.
+       01  WS-REJECT-COUNT             PIC 9(7) VALUE 0.
+       01  WS-VALID-RECORD             PIC X    VALUE 'Y'.
+       01  WS-REJECT-REASON            PIC X(40).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT MAINT-TRANSACTION-FILE
+           OPEN OUTPUT MAINT-REJECT-FILE
+
+           OPEN I-O EMPLOYEE-FILE
+           IF WS-EMPLOYEE-FILE-STATUS = '35'
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF
+
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ MAINT-TRANSACTION-FILE INTO MAINT-TRANSACTION-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       PERFORM PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           CLOSE MAINT-TRANSACTION-FILE
+           CLOSE EMPLOYEE-FILE
+           CLOSE MAINT-REJECT-FILE
+
+           DISPLAY 'EMPLOYEE-MAINTENANCE ADDS: ' WS-ADD-COUNT
+           DISPLAY 'EMPLOYEE-MAINTENANCE CHANGES: ' WS-CHANGE-COUNT
+           DISPLAY 'EMPLOYEE-MAINTENANCE DELETES: ' WS-DELETE-COUNT
+           DISPLAY 'EMPLOYEE-MAINTENANCE REJECTS: ' WS-REJECT-COUNT
+           STOP RUN.
+
+       PROCESS-TRANSACTION.
+           EVALUATE TRAN-CODE
+               WHEN 'A'
+                   PERFORM ADD-EMPLOYEE
+               WHEN 'C'
+                   PERFORM CHANGE-EMPLOYEE
+               WHEN 'D'
+                   PERFORM DELETE-EMPLOYEE
+               WHEN OTHER
+                   PERFORM REJECT-TRANSACTION
+           END-EVALUATE
+           EXIT.
+
+       ADD-EMPLOYEE.
+           CALL 'TRAILS' USING TRAN-EMP-ID, TRAN-EMP-NAME,
+               TRAN-HOURS-WORKED, TRAN-HOURLY-RATE, WS-VALID-RECORD,
+               WS-REJECT-REASON
+           IF WS-VALID-RECORD = 'N'
+               MOVE WS-REJECT-REASON TO MREJ-REASON
+               PERFORM REJECT-TRANSACTION
+           ELSE
+               MOVE TRAN-EMP-ID TO EMP-ID
+               MOVE TRAN-EMP-NAME TO EMP-NAME
+               MOVE TRAN-HOURS-WORKED TO HOURS-WORKED
+               MOVE TRAN-HOURLY-RATE TO HOURLY-RATE
+               MOVE TRAN-FILING-STATUS TO FILING-STATUS
+               MOVE TRAN-ALLOWANCES TO ALLOWANCES
+               MOVE TRAN-DEPT-CODE TO DEPT-CODE
+               MOVE TRAN-DED-HEALTH-INS TO DED-HEALTH-INS
+               MOVE TRAN-DED-401K TO DED-401K
+               MOVE TRAN-DED-UNION-DUES TO DED-UNION-DUES
+               MOVE TRAN-BANK-ROUTING-NUM TO BANK-ROUTING-NUM
+               MOVE TRAN-BANK-ACCOUNT-NUM TO BANK-ACCOUNT-NUM
+               MOVE TRAN-PAY-FREQUENCY TO PAY-FREQUENCY
+      *>       MAINT-TRANSACTION-RECORD carries no PTO/currency data -
+      *>       a new employee starts with no leave taken yet and in
+      *>       USD (spaces), same default PROCESS-EMPLOYEE assumes for
+      *>       CURRENCY-CODE.
+               MOVE ZEROS TO LEAVE-HOURS-TAKEN
+               MOVE SPACES TO CURRENCY-CODE
+               WRITE EMPLOYEE-RECORD
+                   INVALID KEY
+                       MOVE 'EMPLOYEE ALREADY EXISTS' TO MREJ-REASON
+                       PERFORM REJECT-TRANSACTION
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ADD-COUNT
+                       DISPLAY 'ADDED EMPLOYEE: ' TRAN-EMP-ID
+               END-WRITE
+           END-IF
+           EXIT.
+
+       CHANGE-EMPLOYEE.
+           MOVE TRAN-EMP-ID TO EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE 'EMPLOYEE NOT FOUND' TO MREJ-REASON
+                   PERFORM REJECT-TRANSACTION
+               NOT INVALID KEY
+                   CALL 'TRAILS' USING TRAN-EMP-ID, TRAN-EMP-NAME,
+                       TRAN-HOURS-WORKED, TRAN-HOURLY-RATE,
+                       WS-VALID-RECORD, WS-REJECT-REASON
+                   IF WS-VALID-RECORD = 'N'
+                       MOVE WS-REJECT-REASON TO MREJ-REASON
+                       PERFORM REJECT-TRANSACTION
+                   ELSE
+                       MOVE TRAN-EMP-NAME TO EMP-NAME
+                       MOVE TRAN-HOURS-WORKED TO HOURS-WORKED
+                       MOVE TRAN-HOURLY-RATE TO HOURLY-RATE
+                       MOVE TRAN-FILING-STATUS TO FILING-STATUS
+                       MOVE TRAN-ALLOWANCES TO ALLOWANCES
+                       MOVE TRAN-DEPT-CODE TO DEPT-CODE
+                       MOVE TRAN-DED-HEALTH-INS TO DED-HEALTH-INS
+                       MOVE TRAN-DED-401K TO DED-401K
+                       MOVE TRAN-DED-UNION-DUES TO DED-UNION-DUES
+                       MOVE TRAN-BANK-ROUTING-NUM TO BANK-ROUTING-NUM
+                       MOVE TRAN-BANK-ACCOUNT-NUM TO BANK-ACCOUNT-NUM
+                       MOVE TRAN-PAY-FREQUENCY TO PAY-FREQUENCY
+                       REWRITE EMPLOYEE-RECORD
+                       ADD 1 TO WS-CHANGE-COUNT
+                       DISPLAY 'CHANGED EMPLOYEE: ' TRAN-EMP-ID
+                   END-IF
+           END-READ
+           EXIT.
+
+       DELETE-EMPLOYEE.
+           MOVE TRAN-EMP-ID TO EMP-ID
+           DELETE EMPLOYEE-FILE RECORD
+               INVALID KEY
+                   MOVE 'EMPLOYEE NOT FOUND' TO MREJ-REASON
+                   PERFORM REJECT-TRANSACTION
+               NOT INVALID KEY
+                   ADD 1 TO WS-DELETE-COUNT
+                   DISPLAY 'DELETED EMPLOYEE: ' TRAN-EMP-ID
+           END-DELETE
+           EXIT.
+
+       REJECT-TRANSACTION.
+           MOVE TRAN-CODE TO MREJ-TRAN-CODE
+           MOVE TRAN-EMP-ID TO MREJ-EMP-ID
+           IF MREJ-REASON = SPACES
+               MOVE 'INVALID TRANSACTION CODE' TO MREJ-REASON
+           END-IF
+           WRITE MAINT-REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT
+           DISPLAY 'REJECTED TRANSACTION: ' TRAN-EMP-ID
+               ' REASON: ' MREJ-REASON
+           MOVE SPACES TO MREJ-REASON
+           EXIT.
