@@ -0,0 +1,135 @@
+//PAYROLL1 JOB (ACCTNO),'EMPLOYEE PAYROLL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SEVEN-STEP PAYROLL BATCH CHAIN AGAINST THE PRODUCTION         *
+//* EMPLOYEE MASTER. STEP001 SORTS THE MASTER BY EMP-ID AS AN     *
+//* EXPLICIT, AUDITABLE SEQUENCE CHECKPOINT AND SPLITS OFF ANY    *
+//* ZERO/NON-NUMERIC KEY INTO EMPBADK. STEP002 FLAGS DUPLICATE    *
+//* KEYS (IMPOSSIBLE ONCE THE RECORD IS IN THE KSDS, BUT STILL    *
+//* CHECKED HERE IN CASE THE MASTER WAS EVER REBUILT FROM A       *
+//* NON-VSAM EXTRACT) INTO EMPDUPK. PLAIN SORT OUTFIL...SAVE AND  *
+//* PLAIN ICETOOL SELECT...ALLDUPS BOTH RETURN CC 0 NO MATTER HOW *
+//* MANY RECORDS LAND IN EMPBADK/EMPDUPK, SO STEP001A AND STEP002A*
+//* EXIST PURELY TO TURN "EMPBADK/EMPDUPK IS NOT EMPTY" INTO A    *
+//* NONZERO CONDITION CODE, VIA ICETOOL'S COUNT ... EMPTY         *
+//* ASSERTION (ICETOOL FAILS THE STEP WITH RC 12 WHEN THE DATASET *
+//* TURNS OUT NOT TO BE EMPTY). STEP005 EDITS EMPLOYEE-FILE AND   *
+//* SETS A NONZERO CONDITION CODE ON ANY BAD RECORD; STEP010      *
+//* (THE DISBURSEMENT STEP) AND STEP020 ONLY RUN IF STEP001,      *
+//* STEP001A, STEP002, STEP002A AND STEP005 ALL CAME BACK CLEAN,  *
+//* SO A SCRAMBLED, DUPLICATE-KEYED OR OTHERWISE BAD INPUT STOPS  *
+//* THE RUN BEFORE ANY PAYROLL-FILE IS PRODUCED. DD NAMES MATCH   *
+//* THE ASSIGN CLAUSES IN THE PROGRAMS SO THE SAME LOAD MODULES   *
+//* CAN BE POINTED AT TEST/PARALLEL/PROD DATA JUST BY CHANGING    *
+//* THE DSN ON EACH DD.                                           *
+//*--------------------------------------------------------------*
+//STEP001  EXEC PGM=SORT
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.PAYROLL.EMPLOYEE.MASTER,DISP=SHR
+//SORTOUT  DD DSN=PROD.PAYROLL.EMPLOYEE.SORTED.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//EMPBADK  DD DSN=PROD.PAYROLL.EMPLOYEE.BADKEYS.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//SYSIN    DD *
+  SORT FIELDS=(1,5,ZD,A)
+  OUTFIL FNAMES=SORTOUT,INCLUDE=(1,5,ZD,GT,0)
+  OUTFIL FNAMES=EMPBADK,SAVE
+/*
+//*
+//* STEP001A: EMPBADK IS SUPPOSED TO BE EMPTY - COUNT...EMPTY FAILS
+//* THE STEP (RC 12) THE MOMENT IT ISN'T, SO A NONZERO CC ACTUALLY
+//* REACHES STEP005/010/020'S COND= GATES.
+//STEP001A EXEC PGM=ICETOOL,COND=(0,NE,STEP001)
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//TOOLMSG  DD SYSOUT=*
+//DFSMSG   DD SYSOUT=*
+//BADIN    DD DSN=PROD.PAYROLL.EMPLOYEE.BADKEYS.G(0),DISP=SHR
+//TOOLIN   DD *
+  COUNT FROM(BADIN) EMPTY
+/*
+//*
+//STEP002  EXEC PGM=ICETOOL,COND=(0,NE,STEP001A)
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//TOOLMSG  DD SYSOUT=*
+//DFSMSG   DD SYSOUT=*
+//IN1      DD DSN=PROD.PAYROLL.EMPLOYEE.SORTED.G(0),DISP=SHR
+//EMPDUPK  DD DSN=PROD.PAYROLL.EMPLOYEE.DUPKEYS.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//TOOLIN   DD *
+  SELECT FROM(IN1) TO(EMPDUPK) ON(1,5,CH) ALLDUPS
+/*
+//*
+//* STEP002A: SAME COUNT...EMPTY ASSERTION AS STEP001A, THIS TIME
+//* AGAINST EMPDUPK, SINCE PLAIN SELECT...ALLDUPS ALSO RETURNS CC 0
+//* REGARDLESS OF HOW MANY DUPLICATE-KEYED RECORDS IT FINDS.
+//STEP002A EXEC PGM=ICETOOL,COND=(0,NE,STEP002)
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//TOOLMSG  DD SYSOUT=*
+//DFSMSG   DD SYSOUT=*
+//DUPIN    DD DSN=PROD.PAYROLL.EMPLOYEE.DUPKEYS.G(0),DISP=SHR
+//TOOLIN   DD *
+  COUNT FROM(DUPIN) EMPTY
+/*
+//*
+//STEP005  EXEC PGM=EMPEDIT,COND=((0,NE,STEP001),(0,NE,STEP001A),
+//             (0,NE,STEP002),(0,NE,STEP002A))
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=PROD.PAYROLL.EMPLOYEE.MASTER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=EMPPAY,COND=((0,NE,STEP001),(0,NE,STEP001A),
+//             (0,NE,STEP002),(0,NE,STEP002A),(0,NE,STEP005))
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=PROD.PAYROLL.EMPLOYEE.MASTER,DISP=SHR
+//EMPCTL   DD DSN=PROD.PAYROLL.EMPLOYEE.CONTROL,DISP=SHR
+//PAYFILE  DD DSN=PROD.PAYROLL.OUTPUT.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE)
+//REJFILE  DD DSN=PROD.PAYROLL.REJECTS.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//YTDFILE  DD DSN=PROD.PAYROLL.EMPLOYEE.YTD,DISP=SHR
+//RSTFILE  DD DSN=PROD.PAYROLL.RESTART.CTL,DISP=SHR
+//LEAVFILE DD DSN=PROD.PAYROLL.EMPLOYEE.LEAVE,DISP=SHR
+//GLFILE   DD DSN=PROD.PAYROLL.GL.INTERFACE.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//AUDITLOG DD DSN=PROD.PAYROLL.AUDIT.LOG.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//ELIABFIL DD DSN=PROD.PAYROLL.EMPLOYER.LIABILITY.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//DEDEXCFL DD DSN=PROD.PAYROLL.DEDUCTION.EXCEPTION.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//SUSPFILE DD DSN=PROD.PAYROLL.EMPLOYEE.SUSPENSE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*        SYSIN CARD IS OPTIONAL: COL 1 = RUN TYPE (R=REGULAR,
+//*        B=OFF-CYCLE BONUS, C=CORRECTION), COLS 2-9 = PAY PERIOD
+//*        START DATE (YYYYMMDD), COLS 10-17 = PAY PERIOD END DATE
+//*        (YYYYMMDD). OMITTING SYSIN, OR LEAVING A DATE BLANK,
+//*        DEFAULTS THAT DATE TO TODAY. TO RERUN A SPECIFIC HISTORICAL
+//*        PAY PERIOD (RETROACTIVE PROCESSING), SUPPLY THAT PERIOD'S
+//*        START/END DATES HERE SO PAYROLL-FILE UNAMBIGUOUSLY RECORDS
+//*        WHICH PERIOD THE OUTPUT BELONGS TO.
+//SYSIN    DD *
+R
+/*
+//*
+//STEP020  EXEC PGM=PAYREG,COND=((0,NE,STEP001),(0,NE,STEP001A),
+//             (0,NE,STEP002),(0,NE,STEP002A),(0,NE,STEP005),
+//             (0,NE,STEP010))
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//PAYFILE  DD DSN=PROD.PAYROLL.OUTPUT.G(0),DISP=SHR
+//REGFILE  DD DSN=PROD.PAYROLL.REGISTER.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
