@@ -0,0 +1,18 @@
+//SUSPCOR1 JOB (ACCTNO),'SUSPENSE CORRECTION RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OPERATIONS RUNS THIS BETWEEN PAYROLL01 CYCLES TO APPLY        *
+//* CORRECTED HOURS-WORKED/HOURLY-RATE VALUES TO RECORDS          *
+//* EMPPAY ROUTED TO SUSPFILE, AND FLAG THEM 'R' (READY) SO THE   *
+//* NEXT PAYROLL01 RUN AUTOMATICALLY RESUBMITS THEM INSTEAD OF    *
+//* REQUIRING A MANUAL OUT-OF-BAND PAYMENT.                       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SUSPCORR
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//SUSPTXN  DD DSN=PROD.PAYROLL.SUSPENSE.CORRECTIONS,DISP=SHR
+//SUSPFILE DD DSN=PROD.PAYROLL.EMPLOYEE.SUSPENSE,DISP=SHR
+//SUSPREJ  DD DSN=PROD.PAYROLL.SUSPENSE.REJECTS.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
