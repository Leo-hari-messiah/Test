@@ -0,0 +1,279 @@
+//PAYPART1 JOB (ACCTNO),'PARTITIONED PAYROLL RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PARTITIONED PAYROLL BATCH CHAIN. SPLITS EMPLOYEE-FILE INTO    *
+//* FOUR DEPT-CODE RANGES SO EACH RANGE CAN BE DISBURSED BY ITS   *
+//* OWN EMPPAY RUN AGAINST ITS OWN KSDS, THEN MERGES THE FOUR     *
+//* RESULTING PAYROLL-FILEs BACK INTO ONE FOR PAYREG/NACHAGEN/    *
+//* W2PROC TO CONSUME UNCHANGED.                                  *
+//*                                                                *
+//* THIS JOB CANNOT MAKE STEP110/STEP210/STEP310/STEP410 RUN AT   *
+//* THE SAME TIME - JCL STEPS WITHIN ONE JOB EXECUTE SERIALLY, ON *
+//* ONE INITIATOR, REGARDLESS OF WHETHER THE DATA THEY TOUCH IS   *
+//* DISJOINT. THEY ARE LAID OUT HERE ONE AFTER ANOTHER, EACH      *
+//* COND-GATED ONLY ON ITS OWN PARTITION BUILD STEP, SO THE FOUR  *
+//* CAN BE LIFTED OUT AND SUBMITTED AS FOUR SEPARATE JOBS BY THE  *
+//* SCHEDULER TO ACTUALLY RUN CONCURRENTLY ON SEPARATE            *
+//* INITIATORS - THAT IS WHERE REAL PARALLELISM HAS TO COME FROM  *
+//* ON THIS PLATFORM. NOTHING IN A SINGLE JOB STREAM CAN FAKE IT.  *
+//*                                                                *
+//* EACH PARTITION'S EMP-IDs ARE DISJOINT FROM EVERY OTHER         *
+//* PARTITION'S BECAUSE THE SPLIT IS BY DEPT-CODE, NOT BY EMP-ID   *
+//* RANGE, AND A GIVEN EMPLOYEE HAS EXACTLY ONE DEPT-CODE. SO EVEN *
+//* WHEN THE FOUR EMPPAY STEPS RUN CONCURRENTLY (AS FOUR SEPARATE  *
+//* SCHEDULER-SUBMITTED JOBS) AGAINST THE SHARED YTDFILE/LEAVFILE/ *
+//* RSTFILE/SUSPFILE MASTERS, THEY NEVER UPDATE THE SAME RECORD    *
+//* KEY - THERE IS NO APPLICATION-LEVEL RACE. WHETHER THE VSAM     *
+//* SHAREOPTIONS ON THOSE CLUSTERS ARE SET TO ALLOW CONCURRENT     *
+//* CROSS-REGION READ/WRITE IS A CATALOG DEFINITION CONCERN FOR    *
+//* WHOEVER OWNS THOSE CLUSTERS, NOT SOMETHING THIS JOB STREAM CAN *
+//* CONTROL - VERIFY SHAREOPTIONS(2,3) OR BETTER BEFORE RUNNING    *
+//* THE PARTITIONS AS TRULY CONCURRENT JOBS.                       *
+//*                                                                *
+//* DEPT-CODE RANGES BELOW ARE ALPHABETIC QUARTERS (A-F/G-M/N-S/   *
+//* T-Z) RATHER THAN A HARDCODED LIST OF ACTUAL DEPARTMENT CODES,  *
+//* SO ADDING A NEW DEPARTMENT NEVER REQUIRES TOUCHING THIS JCL -  *
+//* IT JUST FALLS INTO WHICHEVER PARTITION ITS FIRST LETTER MAPS   *
+//* TO. PARTITION SIZES WILL DRIFT AS DEPARTMENTS ARE ADDED; IF    *
+//* THAT DRIFT EVER GETS LOPSIDED ENOUGH TO MATTER, REBALANCE THE  *
+//* RANGES RATHER THAN GOING BACK TO A HARDCODED LIST.             *
+//*                                                                *
+//* EACH PARTITION HAS ITS OWN EMPCTL AND RSTFILE DSN (.PART1-4)   *
+//* SO STEP110/210/310/410 NEVER COMPARE A PARTITION'S OWN ~1/4    *
+//* TOTALS AGAINST THE FULL-POPULATION HEADER, AND SO CONCURRENT   *
+//* SCHEDULER-SUBMITTED RUNS NEVER CLOBBER ONE ANOTHER'S RESTART   *
+//* WATERMARK. WHOEVER PRODUCES PROD.PAYROLL.EMPLOYEE.CONTROL      *
+//* TODAY FOR THE SINGLE-FILE RUN MUST PRODUCE THE FOUR .PARTn     *
+//* CONTROL DATASETS THE SAME WAY, EACH WITH THAT PARTITION'S OWN  *
+//* EXPECTED RECORD COUNT/TOTAL GROSS - THIS JOB STREAM ONLY       *
+//* CONSUMES THEM, IT DOES NOT DERIVE THEM.                        *
+//*--------------------------------------------------------------*
+//*
+//* STEP100: SORT THE MASTER INTO FOUR DEPT-CODE RANGE EXTRACTS,
+//* EACH ALREADY IN EMP-ID SEQUENCE FOR ITS OWN KSDS LOAD.
+//STEP100  EXEC PGM=SORT
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.PAYROLL.EMPLOYEE.MASTER,DISP=SHR
+//PART1EX  DD DSN=PROD.PAYROLL.EMPLOYEE.PART1.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE)
+//PART2EX  DD DSN=PROD.PAYROLL.EMPLOYEE.PART2.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE)
+//PART3EX  DD DSN=PROD.PAYROLL.EMPLOYEE.PART3.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE)
+//PART4EX  DD DSN=PROD.PAYROLL.EMPLOYEE.PART4.EXTRACT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE)
+//SYSIN    DD *
+  SORT FIELDS=(1,5,ZD,A)
+  OUTFIL FNAMES=PART1EX,INCLUDE=(38,1,CH,GE,C'A',AND,38,1,CH,LE,C'F')
+  OUTFIL FNAMES=PART2EX,INCLUDE=(38,1,CH,GE,C'G',AND,38,1,CH,LE,C'M')
+  OUTFIL FNAMES=PART3EX,INCLUDE=(38,1,CH,GE,C'N',AND,38,1,CH,LE,C'S')
+  OUTFIL FNAMES=PART4EX,INCLUDE=(38,1,CH,GE,C'T',AND,38,1,CH,LE,C'Z')
+/*
+//*
+//* STEP101-104: EACH PARTITION EXTRACT IS A FLAT SEQUENTIAL FILE,
+//* BUT EMPPAY REQUIRES EMPLOYEE-FILE TO BE AN INDEXED KSDS
+//* (ACCESS MODE SEQUENTIAL BY EMP-ID) - SO EACH PARTITION NEEDS
+//* ITS OWN CLUSTER DEFINED AND LOADED BEFORE ITS EMPPAY STEP CAN
+//* RUN. DESK-CHECKED ONLY: NO COBOL/CATALOGED-PROCEDURE CHANGES
+//* AND NOTHING FOR cobc TO COMPILE.
+//STEP101  EXEC PGM=IDCAMS,COND=(0,NE,STEP100)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.PAYROLL.EMPLOYEE.PART1)  -
+       INDEXED                                       -
+       KEYS(5 0)                                     -
+       RECORDSIZE(91 91)                             -
+       VOLUMES(PRDVOL1)                               -
+       TRACKS(10 5) )
+  REPRO INFILE(PART1EX) OUTDATASET(PROD.PAYROLL.EMPLOYEE.PART1)
+//PART1EX  DD DSN=PROD.PAYROLL.EMPLOYEE.PART1.EXTRACT,DISP=SHR
+//*
+//STEP102  EXEC PGM=IDCAMS,COND=(0,NE,STEP100)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.PAYROLL.EMPLOYEE.PART2)  -
+       INDEXED                                       -
+       KEYS(5 0)                                     -
+       RECORDSIZE(91 91)                             -
+       VOLUMES(PRDVOL1)                               -
+       TRACKS(10 5) )
+  REPRO INFILE(PART2EX) OUTDATASET(PROD.PAYROLL.EMPLOYEE.PART2)
+//PART2EX  DD DSN=PROD.PAYROLL.EMPLOYEE.PART2.EXTRACT,DISP=SHR
+//*
+//STEP103  EXEC PGM=IDCAMS,COND=(0,NE,STEP100)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.PAYROLL.EMPLOYEE.PART3)  -
+       INDEXED                                       -
+       KEYS(5 0)                                     -
+       RECORDSIZE(91 91)                             -
+       VOLUMES(PRDVOL1)                               -
+       TRACKS(10 5) )
+  REPRO INFILE(PART3EX) OUTDATASET(PROD.PAYROLL.EMPLOYEE.PART3)
+//PART3EX  DD DSN=PROD.PAYROLL.EMPLOYEE.PART3.EXTRACT,DISP=SHR
+//*
+//STEP104  EXEC PGM=IDCAMS,COND=(0,NE,STEP100)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.PAYROLL.EMPLOYEE.PART4)  -
+       INDEXED                                       -
+       KEYS(5 0)                                     -
+       RECORDSIZE(91 91)                             -
+       VOLUMES(PRDVOL1)                               -
+       TRACKS(10 5) )
+  REPRO INFILE(PART4EX) OUTDATASET(PROD.PAYROLL.EMPLOYEE.PART4)
+//PART4EX  DD DSN=PROD.PAYROLL.EMPLOYEE.PART4.EXTRACT,DISP=SHR
+//*
+//* STEP110/210/310/410: ONE EMPPAY RUN PER PARTITION. LAID OUT
+//* SERIALLY HERE FOR A SINGLE-JOB DEMONSTRATION OF THE DESIGN;
+//* SUBMIT THESE FOUR AS SEPARATE JOBS (SAME PGM=EMPPAY, SAME DD
+//* NAMES, DIFFERENT DSNS) FROM THE SCHEDULER TO GET ACTUAL
+//* CONCURRENT EXECUTION.
+//STEP110  EXEC PGM=EMPPAY,COND=(0,NE,STEP101)
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=PROD.PAYROLL.EMPLOYEE.PART1,DISP=SHR
+//EMPCTL   DD DSN=PROD.PAYROLL.EMPLOYEE.CONTROL.PART1,DISP=SHR
+//PAYFILE  DD DSN=PROD.PAYROLL.OUTPUT.PART1.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//REJFILE  DD DSN=PROD.PAYROLL.REJECTS.PART1.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//YTDFILE  DD DSN=PROD.PAYROLL.EMPLOYEE.YTD,DISP=SHR
+//RSTFILE  DD DSN=PROD.PAYROLL.RESTART.CTL.PART1,DISP=SHR
+//LEAVFILE DD DSN=PROD.PAYROLL.EMPLOYEE.LEAVE,DISP=SHR
+//GLFILE   DD DSN=PROD.PAYROLL.GL.INTERFACE.PART1.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//AUDITLOG DD DSN=PROD.PAYROLL.AUDIT.LOG.PART1.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE)
+//ELIABFIL DD DSN=PROD.PAYROLL.EMPLOYER.LIABILITY.PART1.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE)
+//DEDEXCFL DD DSN=PROD.PAYROLL.DEDUCTION.EXCEPTION.PART1.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//SUSPFILE DD DSN=PROD.PAYROLL.EMPLOYEE.SUSPENSE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+R
+/*
+//*
+//STEP210  EXEC PGM=EMPPAY,COND=(0,NE,STEP102)
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=PROD.PAYROLL.EMPLOYEE.PART2,DISP=SHR
+//EMPCTL   DD DSN=PROD.PAYROLL.EMPLOYEE.CONTROL.PART2,DISP=SHR
+//PAYFILE  DD DSN=PROD.PAYROLL.OUTPUT.PART2.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//REJFILE  DD DSN=PROD.PAYROLL.REJECTS.PART2.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//YTDFILE  DD DSN=PROD.PAYROLL.EMPLOYEE.YTD,DISP=SHR
+//RSTFILE  DD DSN=PROD.PAYROLL.RESTART.CTL.PART2,DISP=SHR
+//LEAVFILE DD DSN=PROD.PAYROLL.EMPLOYEE.LEAVE,DISP=SHR
+//GLFILE   DD DSN=PROD.PAYROLL.GL.INTERFACE.PART2.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//AUDITLOG DD DSN=PROD.PAYROLL.AUDIT.LOG.PART2.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE)
+//ELIABFIL DD DSN=PROD.PAYROLL.EMPLOYER.LIABILITY.PART2.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE)
+//DEDEXCFL DD DSN=PROD.PAYROLL.DEDUCTION.EXCEPTION.PART2.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//SUSPFILE DD DSN=PROD.PAYROLL.EMPLOYEE.SUSPENSE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+R
+/*
+//*
+//STEP310  EXEC PGM=EMPPAY,COND=(0,NE,STEP103)
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=PROD.PAYROLL.EMPLOYEE.PART3,DISP=SHR
+//EMPCTL   DD DSN=PROD.PAYROLL.EMPLOYEE.CONTROL.PART3,DISP=SHR
+//PAYFILE  DD DSN=PROD.PAYROLL.OUTPUT.PART3.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//REJFILE  DD DSN=PROD.PAYROLL.REJECTS.PART3.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//YTDFILE  DD DSN=PROD.PAYROLL.EMPLOYEE.YTD,DISP=SHR
+//RSTFILE  DD DSN=PROD.PAYROLL.RESTART.CTL.PART3,DISP=SHR
+//LEAVFILE DD DSN=PROD.PAYROLL.EMPLOYEE.LEAVE,DISP=SHR
+//GLFILE   DD DSN=PROD.PAYROLL.GL.INTERFACE.PART3.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//AUDITLOG DD DSN=PROD.PAYROLL.AUDIT.LOG.PART3.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE)
+//ELIABFIL DD DSN=PROD.PAYROLL.EMPLOYER.LIABILITY.PART3.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE)
+//DEDEXCFL DD DSN=PROD.PAYROLL.DEDUCTION.EXCEPTION.PART3.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//SUSPFILE DD DSN=PROD.PAYROLL.EMPLOYEE.SUSPENSE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+R
+/*
+//*
+//STEP410  EXEC PGM=EMPPAY,COND=(0,NE,STEP104)
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=PROD.PAYROLL.EMPLOYEE.PART4,DISP=SHR
+//EMPCTL   DD DSN=PROD.PAYROLL.EMPLOYEE.CONTROL.PART4,DISP=SHR
+//PAYFILE  DD DSN=PROD.PAYROLL.OUTPUT.PART4.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//REJFILE  DD DSN=PROD.PAYROLL.REJECTS.PART4.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//YTDFILE  DD DSN=PROD.PAYROLL.EMPLOYEE.YTD,DISP=SHR
+//RSTFILE  DD DSN=PROD.PAYROLL.RESTART.CTL.PART4,DISP=SHR
+//LEAVFILE DD DSN=PROD.PAYROLL.EMPLOYEE.LEAVE,DISP=SHR
+//GLFILE   DD DSN=PROD.PAYROLL.GL.INTERFACE.PART4.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//AUDITLOG DD DSN=PROD.PAYROLL.AUDIT.LOG.PART4.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE)
+//ELIABFIL DD DSN=PROD.PAYROLL.EMPLOYER.LIABILITY.PART4.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(2,2),RLSE)
+//DEDEXCFL DD DSN=PROD.PAYROLL.DEDUCTION.EXCEPTION.PART4.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE)
+//SUSPFILE DD DSN=PROD.PAYROLL.EMPLOYEE.SUSPENSE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+R
+/*
+//*
+//* STEP500: MERGE THE FOUR PARTITION PAYROLL-FILEs INTO ONE, WITH
+//* ONE SUMMED TRAILER RECORD, SO PAYREG/NACHAGEN/W2PROC CAN CONSUME
+//* THE OUTPUT EXACTLY AS THEY DO TODAY.
+//STEP500  EXEC PGM=PAYMERGE,COND=((0,NE,STEP110),(0,NE,STEP210),
+//             (0,NE,STEP310),(0,NE,STEP410))
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//PART1FL  DD DSN=PROD.PAYROLL.OUTPUT.PART1.G(0),DISP=SHR
+//PART2FL  DD DSN=PROD.PAYROLL.OUTPUT.PART2.G(0),DISP=SHR
+//PART3FL  DD DSN=PROD.PAYROLL.OUTPUT.PART3.G(0),DISP=SHR
+//PART4FL  DD DSN=PROD.PAYROLL.OUTPUT.PART4.G(0),DISP=SHR
+//PAYFILE  DD DSN=PROD.PAYROLL.OUTPUT.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
