@@ -0,0 +1,22 @@
+//W2PROC1  JOB (ACCTNO),'YEAR-END W-2 PROCESSING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* YEAR-END W-2 PROCESSING. RUN ONCE A YEAR AFTER THE LAST       *
+//* PAYROLL01 CYCLE OF THE TAX YEAR, AGAINST THE SAME             *
+//* EMPLOYEE-YTD-FILE THAT EMPPAY ACCUMULATES INTO ALL YEAR.      *
+//* DD NAMES MATCH THE ASSIGN CLAUSES IN W2Process SO THE SAME    *
+//* LOAD MODULE CAN BE POINTED AT TEST/PARALLEL/PROD DATA JUST BY *
+//* CHANGING THE DSN ON EACH DD.                                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=W2PROC
+//STEPLIB  DD DSN=PROD.PAYROLL.LOADLIB,DISP=SHR
+//YTDFILE  DD DSN=PROD.PAYROLL.EMPLOYEE.YTD,DISP=SHR
+//EMPFILE  DD DSN=PROD.PAYROLL.EMPLOYEE.MASTER,DISP=SHR
+//W2FILE   DD DSN=PROD.PAYROLL.W2.STATEMENTS.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE)
+//W2EXTFL  DD DSN=PROD.PAYROLL.W2.TAXEXTRACT.G(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
