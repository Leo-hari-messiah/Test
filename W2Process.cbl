@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. W2Process.
+
+      *> Year-end processing: summarizes the whole year of
+      *> EMPLOYEE-YTD-FILE accumulation into printed W-2 statements
+      *> plus a fixed-format extract for the tax agency, the same way
+      *> PayrollRegister turns one run's PAYROLL-FILE into a printed
+      *> register. EMPLOYEE-FILE is looked up by EMP-ID for name and
+      *> department, since EMPLOYEE-YTD-FILE only carries the totals.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-YTD-FILE
+            ASSIGN TO YTDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+
+           SELECT EMPLOYEE-FILE
+            ASSIGN TO EMPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+
+           SELECT W2-FILE
+            ASSIGN TO W2FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TAX-EXTRACT-FILE
+            ASSIGN TO W2EXTFL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-YTD-FILE.
+           COPY YTDREC.
+
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+
+       FD  W2-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  W2-LINE                     PIC X(132).
+
+       FD  TAX-EXTRACT-FILE.
+       01  TAX-EXTRACT-RECORD.
+           05  TAXEXT-EMP-ID           PIC 9(5).
+           05  TAXEXT-EMP-NAME         PIC X(20).
+           05  TAXEXT-WAGES            PIC 9(9)V99.
+           05  TAXEXT-FEDERAL-TAX      PIC 9(9)V99.
+           05  TAXEXT-STATE-TAX        PIC 9(9)V99.
+           05  TAXEXT-DEPT-CODE        PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01  WS-END-OF-FILE              PIC X  VALUE 'N'.
+       01  WS-YTD-FILE-STATUS          PIC X(2) VALUE '00'.
+       01  WS-EMPLOYEE-FILE-STATUS     PIC X(2) VALUE '00'.
+       01  WS-EMP-NOT-FOUND            PIC X  VALUE 'N'.
+
+       01  WS-W2-COUNT                 PIC 9(7) VALUE 0.
+       01  WS-GRAND-TOTAL-WAGES        PIC 9(9)V99 VALUE 0.
+       01  WS-GRAND-TOTAL-FEDERAL      PIC 9(9)V99 VALUE 0.
+       01  WS-GRAND-TOTAL-STATE        PIC 9(9)V99 VALUE 0.
+
+       01  WS-HEADING-1.
+           05  FILLER                  PIC X(30) VALUE
+               'W-2 WAGE AND TAX STATEMENT'.
+           05  FILLER                  PIC X(30) VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(9)  VALUE 'EMP-ID: '.
+           05  WS-DTL-EMP-ID           PIC ZZZZ9.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  WS-DTL-EMP-NAME         PIC X(20).
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  WS-DTL-DEPT-CODE        PIC X(4).
+
+       01  WS-WAGE-LINE.
+           05  FILLER                  PIC X(30) VALUE
+               '  BOX 1 WAGES, TIPS, ETC:    '.
+           05  WS-WGL-WAGES            PIC ZZZ,ZZ9.99.
+
+       01  WS-FEDERAL-LINE.
+           05  FILLER                  PIC X(30) VALUE
+               '  BOX 2 FEDERAL TAX WITHHELD:'.
+           05  WS-FDL-FEDERAL-TAX      PIC ZZZ,ZZ9.99.
+
+       01  WS-STATE-LINE.
+           05  FILLER                  PIC X(30) VALUE
+               '  BOX 17 STATE TAX WITHHELD: '.
+           05  WS-STL-STATE-TAX        PIC ZZZ,ZZ9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(29) VALUE
+               'GRAND TOTAL WAGES'.
+           05  WS-TOT-WAGES            PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  WS-TOT-FEDERAL-TAX      PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  WS-TOT-STATE-TAX        PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-COUNT-LINE.
+           05  FILLER                  PIC X(20) VALUE
+               'W-2 STATEMENTS: '.
+           05  WS-CNT-W2-COUNT         PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT EMPLOYEE-YTD-FILE
+           OPEN INPUT EMPLOYEE-FILE
+           OPEN OUTPUT W2-FILE
+           OPEN OUTPUT TAX-EXTRACT-FILE
+
+           IF WS-YTD-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EMPLOYEE-YTD-FILE, STATUS: '
+                   WS-YTD-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ EMPLOYEE-YTD-FILE INTO EMPLOYEE-YTD-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       PERFORM PROCESS-YTD-RECORD
+               END-READ
+           END-PERFORM
+
+           PERFORM PRINT-GRAND-TOTAL
+
+           CLOSE EMPLOYEE-YTD-FILE
+           CLOSE EMPLOYEE-FILE
+           CLOSE W2-FILE
+           CLOSE TAX-EXTRACT-FILE
+
+           DISPLAY 'W2-PROCESS W-2 STATEMENTS PRODUCED: ' WS-W2-COUNT
+           STOP RUN.
+
+       PROCESS-YTD-RECORD.
+           MOVE 'N' TO WS-EMP-NOT-FOUND
+           MOVE YTD-EMP-ID TO EMP-ID
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE 'Y' TO WS-EMP-NOT-FOUND
+                   MOVE SPACES TO EMP-NAME
+                   MOVE SPACES TO DEPT-CODE
+           END-READ
+
+           PERFORM PRINT-W2-STATEMENT
+           PERFORM WRITE-TAX-EXTRACT
+
+           ADD 1 TO WS-W2-COUNT
+           ADD YTD-GROSS-PAY TO WS-GRAND-TOTAL-WAGES
+           ADD YTD-FEDERAL-TAX TO WS-GRAND-TOTAL-FEDERAL
+           ADD YTD-STATE-TAX TO WS-GRAND-TOTAL-STATE
+           EXIT.
+
+       PRINT-W2-STATEMENT.
+           MOVE SPACES TO W2-LINE
+           WRITE W2-LINE
+           WRITE W2-LINE FROM WS-HEADING-1
+
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE YTD-EMP-ID TO WS-DTL-EMP-ID
+           MOVE EMP-NAME TO WS-DTL-EMP-NAME
+           MOVE DEPT-CODE TO WS-DTL-DEPT-CODE
+           WRITE W2-LINE FROM WS-DETAIL-LINE
+
+           MOVE YTD-GROSS-PAY TO WS-WGL-WAGES
+           WRITE W2-LINE FROM WS-WAGE-LINE
+
+           MOVE YTD-FEDERAL-TAX TO WS-FDL-FEDERAL-TAX
+           WRITE W2-LINE FROM WS-FEDERAL-LINE
+
+           MOVE YTD-STATE-TAX TO WS-STL-STATE-TAX
+           WRITE W2-LINE FROM WS-STATE-LINE
+
+           IF WS-EMP-NOT-FOUND = 'Y'
+               DISPLAY 'WARNING: EMPLOYEE-FILE RECORD NOT FOUND, '
+                   'EMP-ID: ' YTD-EMP-ID ' - W-2 PRINTED WITH '
+                   'BLANK NAME/DEPT'
+           END-IF
+           EXIT.
+
+       WRITE-TAX-EXTRACT.
+           MOVE YTD-EMP-ID TO TAXEXT-EMP-ID
+           MOVE EMP-NAME TO TAXEXT-EMP-NAME
+           MOVE YTD-GROSS-PAY TO TAXEXT-WAGES
+           MOVE YTD-FEDERAL-TAX TO TAXEXT-FEDERAL-TAX
+           MOVE YTD-STATE-TAX TO TAXEXT-STATE-TAX
+           MOVE DEPT-CODE TO TAXEXT-DEPT-CODE
+           WRITE TAX-EXTRACT-RECORD
+           EXIT.
+
+       PRINT-GRAND-TOTAL.
+           MOVE SPACES TO W2-LINE
+           WRITE W2-LINE
+           MOVE WS-GRAND-TOTAL-WAGES TO WS-TOT-WAGES
+           MOVE WS-GRAND-TOTAL-FEDERAL TO WS-TOT-FEDERAL-TAX
+           MOVE WS-GRAND-TOTAL-STATE TO WS-TOT-STATE-TAX
+           WRITE W2-LINE FROM WS-TOTAL-LINE
+           MOVE WS-W2-COUNT TO WS-CNT-W2-COUNT
+           WRITE W2-LINE FROM WS-COUNT-LINE
+           EXIT.
