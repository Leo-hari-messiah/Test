@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SuspenseCorrect.
+
+      *> Applies operations' corrections to SUSPENSE-FILE entries that
+      *> EmployeePayroll routed there after a failed validation, and
+      *> flags each one 'R' (ready) so the next EmployeePayroll run
+      *> automatically resubmits it via PROCESS-SUSPENSE-RESUBMITS.
+      *> Modeled on EmployeeMaintenance.cbl's transaction-file/CHANGE
+      *> pattern, since applying a correction transaction against a
+      *> keyed master is exactly the same shape of problem.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUSPENSE-TRANSACTION-FILE
+            ASSIGN TO SUSPTXN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUSPENSE-FILE
+            ASSIGN TO SUSPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUSP-EMP-ID
+               FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+
+           SELECT SUSPENSE-REJECT-FILE
+            ASSIGN TO SUSPREJ
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUSPENSE-TRANSACTION-FILE.
+       01  SUSPENSE-TRANSACTION-RECORD.
+           05  SUSPTXN-EMP-ID          PIC 9(5).
+           05  SUSPTXN-HOURS-WORKED    PIC 9(3)V99.
+           05  SUSPTXN-HOURLY-RATE     PIC 9(2)V99.
+
+       FD  SUSPENSE-FILE.
+           COPY SUSPREC.
+
+       FD  SUSPENSE-REJECT-FILE.
+       01  SUSPENSE-REJECT-RECORD.
+           05  SUSPREJ-EMP-ID          PIC 9(5).
+           05  SUSPREJ-REASON          PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-END-OF-FILE              PIC X  VALUE 'N'.
+       01  WS-SUSPENSE-FILE-STATUS     PIC X(2) VALUE '00'.
+       01  WS-CORRECTED-COUNT          PIC 9(7) VALUE 0.
+       01  WS-REJECT-COUNT             PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT SUSPENSE-TRANSACTION-FILE
+           OPEN I-O SUSPENSE-FILE
+           OPEN OUTPUT SUSPENSE-REJECT-FILE
+
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ SUSPENSE-TRANSACTION-FILE
+                   INTO SUSPENSE-TRANSACTION-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       PERFORM APPLY-CORRECTION
+               END-READ
+           END-PERFORM
+
+           CLOSE SUSPENSE-TRANSACTION-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE SUSPENSE-REJECT-FILE
+
+           DISPLAY 'SUSPENSE-CORRECT CORRECTED: ' WS-CORRECTED-COUNT
+           DISPLAY 'SUSPENSE-CORRECT REJECTED: ' WS-REJECT-COUNT
+           STOP RUN.
+
+       APPLY-CORRECTION.
+           MOVE SUSPTXN-EMP-ID TO SUSP-EMP-ID
+           READ SUSPENSE-FILE
+               INVALID KEY
+                   MOVE SUSPTXN-EMP-ID TO SUSPREJ-EMP-ID
+                   MOVE 'NO SUSPENSE RECORD FOR EMP-ID' TO
+                       SUSPREJ-REASON
+                   WRITE SUSPENSE-REJECT-RECORD
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE SUSPTXN-HOURS-WORKED TO SUSP-HOURS-WORKED
+                   MOVE SUSPTXN-HOURLY-RATE TO SUSP-HOURLY-RATE
+                   MOVE 'R' TO SUSP-STATUS
+                   REWRITE SUSPENSE-RECORD
+                   ADD 1 TO WS-CORRECTED-COUNT
+                   DISPLAY 'CORRECTED AND FLAGGED READY, EMP-ID: '
+                       SUSPTXN-EMP-ID
+           END-READ
+           EXIT.
