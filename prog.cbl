@@ -5,36 +5,333 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLOYEE-FILE
-            ASSIGN TO '/Users/Harish/Desktop/COBOL/employee_data.txt'
+            ASSIGN TO EMPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+
+           SELECT EMPLOYEE-CONTROL-FILE
+            ASSIGN TO EMPCTL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAYROLL-FILE
+           ASSIGN TO PAYFILE
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT PAYROLL-FILE 
-           ASSIGN TO '/Users/Harish/Desktop/COBOL/payroll-output.txt'
+           SELECT REJECT-FILE
+            ASSIGN TO REJFILE
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT EMPLOYEE-YTD-FILE
+            ASSIGN TO YTDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+
+           SELECT RESTART-CONTROL-FILE
+            ASSIGN TO RSTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT EMPLOYEE-LEAVE-FILE
+            ASSIGN TO LEAVFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LEAVE-EMP-ID
+               FILE STATUS IS WS-LEAVE-FILE-STATUS.
+
+           SELECT GL-INTERFACE-FILE
+            ASSIGN TO GLFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-FILE
+            ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EMPLOYER-LIABILITY-FILE
+            ASSIGN TO ELIABFIL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DEDUCTION-EXCEPTION-FILE
+            ASSIGN TO DEDEXCFL
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUSPENSE-FILE
+            ASSIGN TO SUSPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SUSP-EMP-ID
+               FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
-       01  EMPLOYEE-RECORD.
-           05  EMP-ID              PIC 9(5).
-           05  EMP-NAME            PIC X(20).
-           05  HOURS-WORKED        PIC 9(3)V99.
-           05  HOURLY-RATE         PIC 9(2)V99.
+           COPY EMPREC.
+
+       FD  EMPLOYEE-CONTROL-FILE.
+       01  EMPLOYEE-HEADER-RECORD.
+           05  EMP-HDR-RECORD-COUNT    PIC 9(7).
+           05  EMP-HDR-TOTAL-GROSS     PIC 9(9)V99.
 
        FD  PAYROLL-FILE.
-       01  PAYROLL-RECORD.
-           05  EMP-ID-OUT          PIC 9(5).
-           05  EMP-NAME-OUT        PIC X(20).
-           05  GROSS-PAY           PIC 9(5)V99.
+           COPY PAYREC.
+           COPY PAYTRLR.
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJ-EMP-ID              PIC 9(5).
+           05  REJ-EMP-NAME            PIC X(20).
+           05  REJ-REASON              PIC X(40).
+
+       FD  EMPLOYEE-YTD-FILE.
+           COPY YTDREC.
+
+       FD  RESTART-CONTROL-FILE.
+       01  RESTART-CONTROL-RECORD.
+           05  RESTART-LAST-EMP-ID     PIC 9(5).
+           05  RESTART-RECORD-COUNT    PIC 9(7).
+           05  RESTART-TOTAL-GROSS     PIC 9(9)V99.
+
+       FD  EMPLOYEE-LEAVE-FILE.
+       01  EMPLOYEE-LEAVE-RECORD.
+           05  LEAVE-EMP-ID            PIC 9(5).
+           05  LEAVE-PTO-BALANCE       PIC 9(5)V99.
+
+       FD  GL-INTERFACE-FILE.
+       01  GL-INTERFACE-RECORD.
+           05  GL-DEPT-CODE            PIC X(4).
+           05  GL-ACCOUNT-CODE         PIC X(10).
+           05  GL-ACCOUNT-NAME         PIC X(20).
+           05  GL-DEBIT-CREDIT         PIC X(1).
+           05  GL-AMOUNT               PIC 9(9)V99.
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-RUN-DATE          PIC 9(8).
+           05  AUDIT-RUN-TIME          PIC 9(8).
+           05  AUDIT-RUN-USER-ID       PIC X(8).
+           05  AUDIT-EMP-ID            PIC 9(5).
+           05  AUDIT-DECISION          PIC X(8).
+           05  AUDIT-BEFORE-HOURS      PIC 9(3)V99.
+           05  AUDIT-BEFORE-RATE       PIC 9(2)V99.
+           05  AUDIT-AFTER-GROSS       PIC 9(5)V99.
+           05  AUDIT-AFTER-NET         PIC 9(5)V99.
+           05  AUDIT-REASON            PIC X(40).
+
+       FD  EMPLOYER-LIABILITY-FILE.
+       01  EMPLOYER-LIABILITY-RECORD.
+           05  ELIAB-EMP-ID            PIC 9(5).
+           05  ELIAB-FICA-MATCH        PIC 9(5)V99.
+           05  ELIAB-MEDICARE-MATCH    PIC 9(5)V99.
+           05  ELIAB-401K-MATCH        PIC 9(5)V99.
+           05  ELIAB-TOTAL-LIABILITY   PIC 9(5)V99.
+
+       FD  DEDUCTION-EXCEPTION-FILE.
+       01  DED-EXCEPTION-RECORD.
+           05  DEDEXC-EMP-ID               PIC 9(5).
+           05  DEDEXC-EMP-NAME             PIC X(20).
+           05  DEDEXC-GROSS-PAY            PIC 9(5)V99.
+           05  DEDEXC-ORIGINAL-DEDUCTIONS  PIC 9(5)V99.
+           05  DEDEXC-CAPPED-DEDUCTIONS    PIC 9(5)V99.
+           05  DEDEXC-AMOUNT-CAPPED        PIC 9(5)V99.
+
+      *> Rejected records that operations can correct and flag for
+      *> automatic resubmission, rather than requiring a manual
+      *> out-of-band payment. Mirrors EMPLOYEE-RECORD the same way
+      *> EmployeeEditCheck.cbl/EmployeeMaintenance.cbl already do,
+      *> since a resubmit needs the full record, not just the
+      *> EMP-ID/reason a REJECT-RECORD carries.
+       FD  SUSPENSE-FILE.
+           COPY SUSPREC.
 
        WORKING-STORAGE SECTION.
        01  WS-END-OF-FILE          PIC X  VALUE 'N'.
        01  WS-GROSS-PAY            PIC 9(5)V99.
        01  WS-VALID-RECORD         PIC X  VALUE 'Y'.
+       01  WS-REGULAR-HOURS        PIC 9(3)V99.
+       01  WS-OVERTIME-HOURS       PIC 9(3)V99.
+       01  WS-MAX-REGULAR-HOURS    PIC 9(3)V99 VALUE 40.00.
+       01  WS-WEEKLY-REG-HOURS     PIC 9(3)V99 VALUE 40.00.
+       01  WS-BIWEEKLY-REG-HOURS   PIC 9(3)V99 VALUE 80.00.
+       01  WS-MONTHLY-REG-HOURS    PIC 9(3)V99 VALUE 173.33.
+       01  WS-OVERTIME-FACTOR      PIC 9V99    VALUE 1.50.
+
+       01  WS-ALLOWANCE-EXEMPT     PIC 9(3)V99 VALUE 87.50.
+       01  WS-TAXABLE-PAY          PIC 9(7)V99.
+       01  WS-FEDERAL-TAX          PIC 9(5)V99.
+       01  WS-STATE-TAX            PIC 9(5)V99.
+       01  WS-STATE-TAX-RATE       PIC V999    VALUE .050.
+       01  WS-PREV-BRACKET-LIMIT   PIC 9(7)V99.
+       01  WS-BRACKET-SPAN         PIC 9(7)V99.
+
+       01  WS-TOTAL-DEDUCTIONS     PIC 9(5)V99.
+       01  WS-NET-PAY              PIC 9(5)V99.
+
+       01  WS-FED-TAX-TABLE.
+           05  WS-FED-BRACKET OCCURS 4 TIMES INDEXED BY WS-FED-IDX.
+               10  WS-FED-BRACKET-LIMIT   PIC 9(7)V99.
+               10  WS-FED-BRACKET-RATE    PIC V999.
+
+       01  WS-RECORD-COUNT          PIC 9(7)   VALUE 0.
+       01  WS-TOTAL-GROSS           PIC 9(9)V99 VALUE 0.
+       01  WS-EMPLOYEE-FILE-STATUS  PIC X(2)   VALUE '00'.
+       01  WS-REJECT-REASON         PIC X(40).
+       01  WS-YTD-FILE-STATUS       PIC X(2)   VALUE '00'.
+       01  WS-RESTART-FILE-STATUS   PIC X(2)   VALUE '00'.
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(4)   VALUE 1000.
+       01  WS-SINCE-LAST-CHECKPOINT PIC 9(4)   VALUE 0.
+       01  WS-RESTART-LAST-EMP-ID   PIC 9(5)   VALUE 0.
+       01  WS-RESTART-FOUND         PIC X      VALUE 'N'.
+       01  WS-PREVIOUS-EMP-ID       PIC 9(5)   VALUE 0.
+       01  WS-FIRST-RECORD-READ     PIC X      VALUE 'Y'.
+       01  WS-DUPLICATE-RECORD      PIC X      VALUE 'N'.
+       01  WS-LEAVE-FILE-STATUS     PIC X(2)   VALUE '00'.
+       01  WS-PTO-ACCRUAL-RATE      PIC 9(2)V99.
+       01  WS-WEEKLY-PTO-ACCRUAL    PIC 9(2)V99 VALUE 1.54.
+       01  WS-BIWEEKLY-PTO-ACCRUAL  PIC 9(2)V99 VALUE 3.08.
+       01  WS-MONTHLY-PTO-ACCRUAL   PIC 9(2)V99 VALUE 6.67.
+
+       01  WS-GL-DEPT-TABLE.
+           05  WS-GL-DEPT-ENTRY OCCURS 50 TIMES
+                   INDEXED BY WS-GL-DEPT-IDX.
+               10  WS-GL-DEPT-CODE-TBL     PIC X(4).
+               10  WS-GL-WAGES-TOTAL-TBL   PIC 9(9)V99.
+               10  WS-GL-TAX-TOTAL-TBL     PIC 9(9)V99.
+               10  WS-GL-CASH-TOTAL-TBL    PIC 9(9)V99.
+       01  WS-GL-DEPT-COUNT             PIC 9(3) VALUE 0.
+       01  WS-GL-DEPT-FOUND             PIC X    VALUE 'N'.
+
+       01  WS-RUN-DATE                  PIC 9(8).
+       01  WS-RUN-TIME                  PIC 9(8).
+       01  WS-RUN-USER-ID               PIC X(8).
+       01  WS-USER-ENV-VAR-NAME         PIC X(20) VALUE 'USER'.
+
+       01  WS-FICA-MATCH-RATE           PIC V999  VALUE .062.
+       01  WS-MEDICARE-MATCH-RATE       PIC V9999 VALUE .0145.
+       01  WS-401K-MATCH-RATE           PIC V99   VALUE .50.
+       01  WS-EMPLOYER-FICA-MATCH       PIC 9(5)V99.
+       01  WS-EMPLOYER-MEDICARE-MATCH   PIC 9(5)V99.
+       01  WS-EMPLOYER-401K-MATCH       PIC 9(5)V99.
+       01  WS-EMPLOYER-TOTAL-LIABILITY  PIC 9(5)V99.
+
+       01  WS-NET-PAY-CHECK             PIC S9(6)V99.
+       01  WS-DEDUCTION-CAP-FLAG        PIC X     VALUE 'N'.
+       01  WS-ORIGINAL-DEDUCTIONS       PIC 9(5)V99.
+       01  WS-ACTUAL-401K-DEDUCTION     PIC 9(3)V99.
+
+      *> Contractor pay currency conversion. CURRENCY-CODE spaces or
+      *> 'USD' means no conversion is needed - that covers every
+      *> existing domestic employee record with no data migration.
+      *> Rates are to-home-currency (USD) multipliers, same static-
+      *> table style as WS-FED-TAX-TABLE.
+       01  WS-EXCHANGE-RATE-TABLE.
+           05  WS-EXCH-RATE-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-EXCH-IDX.
+               10  WS-EXCH-CURRENCY-CODE   PIC X(3).
+               10  WS-EXCH-RATE-TO-USD     PIC 9(3)V9999.
+       01  WS-EXCHANGE-RATE             PIC 9(3)V9999.
+       01  WS-EXCHANGE-RATE-FOUND       PIC X     VALUE 'N'.
+
+      *> Off-cycle/bonus/retroactive run control, read from a SYSIN
+      *> parameter card: column 1 is the run type (R=regular,
+      *> B=off-cycle bonus, C=correction), columns 2-9 are the
+      *> pay-period-start date, columns 10-17 are the pay-period-end
+      *> date this run is for. Carrying both start and end dates (not
+      *> just end) is what lets a retroactive rerun for a specific
+      *> historical pay period identify that period unambiguously on
+      *> PAYROLL-FILE, rather than only marking when it ends. A
+      *> missing/blank SYSIN card defaults to a regular run dated
+      *> today for both dates, so existing PAYROLL01 JCL keeps working
+      *> unchanged.
+       01  WS-RUN-PARM-CARD.
+           05  WS-RUN-PARM-TYPE         PIC X(1).
+           05  WS-RUN-PARM-START-DATE   PIC 9(8).
+           05  WS-RUN-PARM-END-DATE     PIC 9(8).
+       01  WS-RUN-TYPE                  PIC X(1)  VALUE 'R'.
+       01  WS-PAY-PERIOD-START-DATE     PIC 9(8)  VALUE ZEROS.
+       01  WS-PAY-PERIOD-END-DATE       PIC 9(8)  VALUE ZEROS.
+
+       01  WS-SUSPENSE-FILE-STATUS      PIC X(2)  VALUE '00'.
+       01  WS-SUSPENSE-EOF              PIC X     VALUE 'N'.
+       01  WS-PROCESSING-SUSPENSE       PIC X     VALUE 'N'.
 
        PROCEDURE DIVISION.
            OPEN INPUT EMPLOYEE-FILE
-           OPEN OUTPUT PAYROLL-FILE
+           OPEN INPUT EMPLOYEE-CONTROL-FILE
+
+           IF WS-EMPLOYEE-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EMPLOYEE-FILE, STATUS: '
+                   WS-EMPLOYEE-FILE-STATUS
+               MOVE 'Y' TO WS-END-OF-FILE
+           END-IF
+
+      *>   Must know restart-vs-fresh before opening PAYROLL-FILE and
+      *>   its five companion output files below - OPEN OUTPUT on a
+      *>   LINE SEQUENTIAL file truncates it, which would silently
+      *>   wipe every record already written by the aborted run that
+      *>   CHECK-FOR-RESTART is about to resume past.
+           PERFORM CHECK-FOR-RESTART
+
+           IF WS-RESTART-FOUND = 'Y'
+               OPEN EXTEND PAYROLL-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND GL-INTERFACE-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+               OPEN EXTEND EMPLOYER-LIABILITY-FILE
+               OPEN EXTEND DEDUCTION-EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT PAYROLL-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT GL-INTERFACE-FILE
+               OPEN OUTPUT AUDIT-LOG-FILE
+               OPEN OUTPUT EMPLOYER-LIABILITY-FILE
+               OPEN OUTPUT DEDUCTION-EXCEPTION-FILE
+           END-IF
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           CALL 'CBL_GET_ENVIRONMENT' USING WS-USER-ENV-VAR-NAME
+               WS-RUN-USER-ID
+
+           PERFORM GET-RUN-PARAMETERS
+
+           OPEN I-O EMPLOYEE-YTD-FILE
+           IF WS-YTD-FILE-STATUS = '35'
+               OPEN OUTPUT EMPLOYEE-YTD-FILE
+               CLOSE EMPLOYEE-YTD-FILE
+               OPEN I-O EMPLOYEE-YTD-FILE
+           END-IF
+
+           OPEN I-O EMPLOYEE-LEAVE-FILE
+           IF WS-LEAVE-FILE-STATUS = '35'
+               OPEN OUTPUT EMPLOYEE-LEAVE-FILE
+               CLOSE EMPLOYEE-LEAVE-FILE
+               OPEN I-O EMPLOYEE-LEAVE-FILE
+           END-IF
+
+           OPEN I-O SUSPENSE-FILE
+           IF WS-SUSPENSE-FILE-STATUS = '35'
+               OPEN OUTPUT SUSPENSE-FILE
+               CLOSE SUSPENSE-FILE
+               OPEN I-O SUSPENSE-FILE
+           END-IF
+
+           PERFORM INITIALIZE-FED-TAX-TABLE
+           PERFORM INITIALIZE-EXCHANGE-RATE-TABLE
+
+           READ EMPLOYEE-CONTROL-FILE INTO EMPLOYEE-HEADER-RECORD
+               AT END
+                   CONTINUE
+           END-READ
+
+           DISPLAY 'EMPLOYEE-FILE HEADER RECORD-COUNT: '
+               EMP-HDR-RECORD-COUNT
+           DISPLAY 'EMPLOYEE-FILE HEADER TOTAL-GROSS: '
+               EMP-HDR-TOTAL-GROSS
+
+           PERFORM PROCESS-SUSPENSE-RESUBMITS
 
            PERFORM UNTIL WS-END-OF-FILE = 'Y'
                READ EMPLOYEE-FILE INTO EMPLOYEE-RECORD
@@ -46,39 +343,626 @@
                        DISPLAY 'EMP-NAME: ' EMP-NAME
                        DISPLAY 'HOURS-WORKED: ' HOURS-WORKED
                        DISPLAY 'HOURLY-RATE: ' HOURLY-RATE
-                       PERFORM PROCESS-EMPLOYEE
+                       PERFORM CHECK-DUPLICATE-EMP-ID
+                       IF WS-DUPLICATE-RECORD = 'N'
+                           PERFORM PROCESS-EMPLOYEE
+                       END-IF
+                       MOVE EMP-ID TO WS-PREVIOUS-EMP-ID
+                       ADD 1 TO WS-SINCE-LAST-CHECKPOINT
+                       IF WS-SINCE-LAST-CHECKPOINT >=
+                               WS-CHECKPOINT-INTERVAL
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM
 
+           PERFORM WRITE-PAYROLL-TRAILER
+           PERFORM BALANCE-CONTROL-TOTALS
+           PERFORM WRITE-GL-INTERFACE
+           PERFORM CLEAR-CHECKPOINT
+
            CLOSE EMPLOYEE-FILE
+           CLOSE EMPLOYEE-CONTROL-FILE
            CLOSE PAYROLL-FILE
+           CLOSE REJECT-FILE
+           CLOSE EMPLOYEE-YTD-FILE
+           CLOSE EMPLOYEE-LEAVE-FILE
+           CLOSE GL-INTERFACE-FILE
+           CLOSE AUDIT-LOG-FILE
+           CLOSE EMPLOYER-LIABILITY-FILE
+           CLOSE DEDUCTION-EXCEPTION-FILE
+           CLOSE SUSPENSE-FILE
            STOP RUN.
 
-       PROCESS-EMPLOYEE.
-           MOVE 'Y' TO WS-VALID-RECORD
+       WRITE-PAYROLL-TRAILER.
+           MOVE WS-RECORD-COUNT TO PAY-TRL-RECORD-COUNT
+           MOVE WS-TOTAL-GROSS TO PAY-TRL-TOTAL-GROSS
+           WRITE PAYROLL-TRAILER-RECORD
+           DISPLAY 'PAYROLL-FILE TRAILER RECORD-COUNT: '
+               PAY-TRL-RECORD-COUNT
+           DISPLAY 'PAYROLL-FILE TRAILER TOTAL-GROSS: '
+               PAY-TRL-TOTAL-GROSS
+           EXIT.
 
-           IF HOURS-WORKED < 0
-               DISPLAY 'Error: Negative hours worked for ' EMP-NAME
-               MOVE 'N' TO WS-VALID-RECORD
+       BALANCE-CONTROL-TOTALS.
+           IF WS-RECORD-COUNT NOT = EMP-HDR-RECORD-COUNT
+               DISPLAY 'CONTROL BREAK: RECORD COUNT OUT OF BALANCE '
+                   'EXPECTED ' EMP-HDR-RECORD-COUNT
+                   ' ACTUAL ' WS-RECORD-COUNT
+               MOVE 8 TO RETURN-CODE
            END-IF
+           IF WS-TOTAL-GROSS NOT = EMP-HDR-TOTAL-GROSS
+               DISPLAY 'CONTROL BREAK: GROSS PAY OUT OF BALANCE '
+                   'EXPECTED ' EMP-HDR-TOTAL-GROSS
+                   ' ACTUAL ' WS-TOTAL-GROSS
+               MOVE 8 TO RETURN-CODE
+           END-IF
+           EXIT.
+
+       WRITE-GL-INTERFACE.
+           PERFORM VARYING WS-GL-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-GL-DEPT-IDX > WS-GL-DEPT-COUNT
+               MOVE WS-GL-DEPT-CODE-TBL(WS-GL-DEPT-IDX) TO GL-DEPT-CODE
+
+               MOVE 'WAGES EXP ' TO GL-ACCOUNT-CODE
+               MOVE 'WAGES EXPENSE' TO GL-ACCOUNT-NAME
+               MOVE 'D' TO GL-DEBIT-CREDIT
+               MOVE WS-GL-WAGES-TOTAL-TBL(WS-GL-DEPT-IDX) TO GL-AMOUNT
+               WRITE GL-INTERFACE-RECORD
+
+               MOVE 'TAX PAYBL ' TO GL-ACCOUNT-CODE
+               MOVE 'TAX PAYABLE' TO GL-ACCOUNT-NAME
+               MOVE 'C' TO GL-DEBIT-CREDIT
+               MOVE WS-GL-TAX-TOTAL-TBL(WS-GL-DEPT-IDX) TO GL-AMOUNT
+               WRITE GL-INTERFACE-RECORD
 
-           IF HOURLY-RATE < 0
-               DISPLAY 'Error: Negative hourly rate for ' EMP-NAME
+               MOVE 'CASH      ' TO GL-ACCOUNT-CODE
+               MOVE 'CASH' TO GL-ACCOUNT-NAME
+               MOVE 'C' TO GL-DEBIT-CREDIT
+               MOVE WS-GL-CASH-TOTAL-TBL(WS-GL-DEPT-IDX) TO GL-AMOUNT
+               WRITE GL-INTERFACE-RECORD
+           END-PERFORM
+           EXIT.
+
+       GET-RUN-PARAMETERS.
+           MOVE SPACES TO WS-RUN-PARM-CARD
+           ACCEPT WS-RUN-PARM-CARD FROM SYSIN
+
+           IF WS-RUN-PARM-TYPE = 'B' OR WS-RUN-PARM-TYPE = 'C'
+               MOVE WS-RUN-PARM-TYPE TO WS-RUN-TYPE
+           ELSE
+               MOVE 'R' TO WS-RUN-TYPE
+           END-IF
+
+           IF WS-RUN-PARM-START-DATE = ZEROS
+               MOVE WS-RUN-DATE TO WS-PAY-PERIOD-START-DATE
+           ELSE
+               MOVE WS-RUN-PARM-START-DATE TO WS-PAY-PERIOD-START-DATE
+           END-IF
+
+           IF WS-RUN-PARM-END-DATE = ZEROS
+               MOVE WS-RUN-DATE TO WS-PAY-PERIOD-END-DATE
+           ELSE
+               MOVE WS-RUN-PARM-END-DATE TO WS-PAY-PERIOD-END-DATE
+           END-IF
+
+           DISPLAY 'RUN-TYPE: ' WS-RUN-TYPE
+               ' PAY-PERIOD-START-DATE: ' WS-PAY-PERIOD-START-DATE
+               ' PAY-PERIOD-END-DATE: ' WS-PAY-PERIOD-END-DATE
+           EXIT.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT RESTART-CONTROL-FILE
+           IF WS-RESTART-FILE-STATUS = '00'
+               READ RESTART-CONTROL-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE RESTART-CONTROL-FILE
+               IF RESTART-LAST-EMP-ID > 0
+                   MOVE 'Y' TO WS-RESTART-FOUND
+                   MOVE RESTART-LAST-EMP-ID TO WS-RESTART-LAST-EMP-ID
+                   MOVE RESTART-RECORD-COUNT TO WS-RECORD-COUNT
+                   MOVE RESTART-TOTAL-GROSS TO WS-TOTAL-GROSS
+                   MOVE WS-RESTART-LAST-EMP-ID TO EMP-ID
+                   START EMPLOYEE-FILE KEY > EMP-ID
+                       INVALID KEY
+                           DISPLAY 'RESTART: NO RECORDS PAST CHECKPOINT'
+                               WS-RESTART-LAST-EMP-ID
+                           MOVE 'Y' TO WS-END-OF-FILE
+                   END-START
+                   DISPLAY 'RESUMING AFTER CHECKPOINT EMP-ID: '
+                       WS-RESTART-LAST-EMP-ID
+               END-IF
+           ELSE
+               DISPLAY 'NO RESTART CHECKPOINT FOUND, STARTING FRESH RUN'
+           END-IF
+           EXIT.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-CONTROL-FILE
+           MOVE EMP-ID TO RESTART-LAST-EMP-ID
+           MOVE WS-RECORD-COUNT TO RESTART-RECORD-COUNT
+           MOVE WS-TOTAL-GROSS TO RESTART-TOTAL-GROSS
+           WRITE RESTART-CONTROL-RECORD
+           CLOSE RESTART-CONTROL-FILE
+           MOVE 0 TO WS-SINCE-LAST-CHECKPOINT
+           DISPLAY 'CHECKPOINT WRITTEN AT EMP-ID: ' EMP-ID
+           EXIT.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-CONTROL-FILE
+           MOVE 0 TO RESTART-LAST-EMP-ID
+           MOVE 0 TO RESTART-RECORD-COUNT
+           MOVE 0 TO RESTART-TOTAL-GROSS
+           WRITE RESTART-CONTROL-RECORD
+           CLOSE RESTART-CONTROL-FILE
+           EXIT.
+
+       INITIALIZE-FED-TAX-TABLE.
+           MOVE   200.00 TO WS-FED-BRACKET-LIMIT(1)
+           MOVE     .100 TO WS-FED-BRACKET-RATE(1)
+           MOVE   800.00 TO WS-FED-BRACKET-LIMIT(2)
+           MOVE     .120 TO WS-FED-BRACKET-RATE(2)
+           MOVE  1700.00 TO WS-FED-BRACKET-LIMIT(3)
+           MOVE     .220 TO WS-FED-BRACKET-RATE(3)
+           MOVE 99999.99 TO WS-FED-BRACKET-LIMIT(4)
+           MOVE     .240 TO WS-FED-BRACKET-RATE(4)
+           EXIT.
+
+       INITIALIZE-EXCHANGE-RATE-TABLE.
+           MOVE 'EUR'    TO WS-EXCH-CURRENCY-CODE(1)
+           MOVE 1.0800   TO WS-EXCH-RATE-TO-USD(1)
+           MOVE 'GBP'    TO WS-EXCH-CURRENCY-CODE(2)
+           MOVE 1.2700   TO WS-EXCH-RATE-TO-USD(2)
+           MOVE 'INR'    TO WS-EXCH-CURRENCY-CODE(3)
+           MOVE 0.0120   TO WS-EXCH-RATE-TO-USD(3)
+           EXIT.
+
+       CHECK-DUPLICATE-EMP-ID.
+      *>   EMPLOYEE-FILE is read in ascending EMP-ID order (indexed,
+      *>   ACCESS SEQUENTIAL), so a repeated key always shows up as
+      *>   two consecutive reads of the same EMP-ID.
+           MOVE 'N' TO WS-DUPLICATE-RECORD
+           IF WS-FIRST-RECORD-READ = 'N' AND EMP-ID = WS-PREVIOUS-EMP-ID
+               MOVE 'Y' TO WS-DUPLICATE-RECORD
+               DISPLAY 'Error: Duplicate EMP-ID ' EMP-ID
+               MOVE EMP-ID TO REJ-EMP-ID
+               MOVE EMP-NAME TO REJ-EMP-NAME
+               MOVE 'DUPLICATE EMP-ID' TO REJ-REASON
+               WRITE REJECT-RECORD
+               DISPLAY 'Written to REJECT-FILE: ' REJ-EMP-ID
+                   ' REASON: ' REJ-REASON
                MOVE 'N' TO WS-VALID-RECORD
+               MOVE 'DUPLICATE EMP-ID' TO WS-REJECT-REASON
+               PERFORM WRITE-AUDIT-LOG
            END-IF
+           MOVE 'N' TO WS-FIRST-RECORD-READ
+           EXIT.
+
+       SET-OVERTIME-THRESHOLD.
+      *>   HOURS-WORKED/HOURLY-RATE are always reported for whatever
+      *>   period the employee is being paid, so the regular-hours
+      *>   ceiling before overtime kicks in scales with PAY-FREQUENCY
+      *>   instead of assuming a weekly period for everyone.
+           EVALUATE PAY-FREQUENCY
+               WHEN 'B'
+                   MOVE WS-BIWEEKLY-REG-HOURS TO WS-MAX-REGULAR-HOURS
+               WHEN 'M'
+                   MOVE WS-MONTHLY-REG-HOURS TO WS-MAX-REGULAR-HOURS
+               WHEN OTHER
+                   MOVE WS-WEEKLY-REG-HOURS TO WS-MAX-REGULAR-HOURS
+           END-EVALUATE
+           EXIT.
+
+       CONVERT-CONTRACTOR-CURRENCY.
+      *>   WS-GROSS-PAY at this point is HOURS-WORKED * HOURLY-RATE in
+      *>   whatever currency the contractor is paid in; convert it to
+      *>   home currency (USD) before tax withholding, which is always
+      *>   computed against the USD bracket table. Deductions
+      *>   (health/401k/union dues) are USD-elected benefit amounts
+      *>   regardless of pay currency, so they are not converted.
+           IF CURRENCY-CODE NOT = SPACES AND CURRENCY-CODE NOT = 'USD'
+               MOVE 'N' TO WS-EXCHANGE-RATE-FOUND
+               PERFORM VARYING WS-EXCH-IDX FROM 1 BY 1
+                       UNTIL WS-EXCH-IDX > 3
+                   IF WS-EXCH-CURRENCY-CODE(WS-EXCH-IDX) = CURRENCY-CODE
+                       MOVE WS-EXCH-RATE-TO-USD(WS-EXCH-IDX)
+                           TO WS-EXCHANGE-RATE
+                       MOVE 'Y' TO WS-EXCHANGE-RATE-FOUND
+                   END-IF
+               END-PERFORM
+
+               IF WS-EXCHANGE-RATE-FOUND = 'Y'
+                   COMPUTE WS-GROSS-PAY ROUNDED =
+                       WS-GROSS-PAY * WS-EXCHANGE-RATE
+               ELSE
+                   DISPLAY 'WARNING: NO EXCHANGE RATE FOR CURRENCY '
+                       CURRENCY-CODE ' EMP-ID: ' EMP-ID
+                       ' - PROCESSED AS USD'
+               END-IF
+           END-IF
+           EXIT.
+
+       PROCESS-EMPLOYEE.
+           CALL 'TRAILS' USING EMP-ID, EMP-NAME, HOURS-WORKED,
+               HOURLY-RATE, WS-VALID-RECORD, WS-REJECT-REASON
 
            IF WS-VALID-RECORD = 'Y'
-               COMPUTE WS-GROSS-PAY = HOURS-WORKED * HOURLY-RATE
+               PERFORM SET-OVERTIME-THRESHOLD
+
+               CALL 'PayrollCalc' USING 'G', HOURS-WORKED,
+                   HOURLY-RATE, WS-MAX-REGULAR-HOURS,
+                   WS-OVERTIME-FACTOR, WS-REGULAR-HOURS,
+                   WS-OVERTIME-HOURS, WS-GROSS-PAY, WS-FEDERAL-TAX,
+                   WS-STATE-TAX, WS-TOTAL-DEDUCTIONS, WS-NET-PAY
+
+               PERFORM CONVERT-CONTRACTOR-CURRENCY
+
+               PERFORM COMPUTE-WITHHOLDING
+
+               COMPUTE WS-TOTAL-DEDUCTIONS =
+                   DED-HEALTH-INS + DED-401K + DED-UNION-DUES
+
+               PERFORM CHECK-DEDUCTION-CAP
+
+               CALL 'PayrollCalc' USING 'N', HOURS-WORKED,
+                   HOURLY-RATE, WS-MAX-REGULAR-HOURS,
+                   WS-OVERTIME-FACTOR, WS-REGULAR-HOURS,
+                   WS-OVERTIME-HOURS, WS-GROSS-PAY, WS-FEDERAL-TAX,
+                   WS-STATE-TAX, WS-TOTAL-DEDUCTIONS, WS-NET-PAY
 
                MOVE EMP-ID TO EMP-ID-OUT
                MOVE EMP-NAME TO EMP-NAME-OUT
                MOVE WS-GROSS-PAY TO GROSS-PAY
+               MOVE WS-FEDERAL-TAX TO FEDERAL-TAX-OUT
+               MOVE WS-STATE-TAX TO STATE-TAX-OUT
+               MOVE DEPT-CODE TO DEPT-CODE-OUT
+               MOVE WS-NET-PAY TO NET-PAY
+               MOVE BANK-ROUTING-NUM TO BANK-ROUTING-OUT
+               MOVE BANK-ACCOUNT-NUM TO BANK-ACCOUNT-OUT
+               MOVE WS-RUN-TYPE TO RUN-TYPE
+               MOVE WS-PAY-PERIOD-START-DATE TO PAY-PERIOD-START-DATE
+               MOVE WS-PAY-PERIOD-END-DATE TO PAY-PERIOD-END-DATE
+               IF CURRENCY-CODE = SPACES OR
+                       WS-EXCHANGE-RATE-FOUND = 'N'
+                   MOVE 'USD' TO CURRENCY-CODE-OUT
+               ELSE
+                   MOVE CURRENCY-CODE TO CURRENCY-CODE-OUT
+               END-IF
 
                WRITE PAYROLL-RECORD
+               ADD 1 TO WS-RECORD-COUNT
+               ADD WS-GROSS-PAY TO WS-TOTAL-GROSS
+      *>       Correction runs adjust wages already accumulated into
+      *>       YTD by a prior regular/bonus run, so re-adding them here
+      *>       would double-count; regular and off-cycle bonus runs
+      *>       both pay real current-year wages and accumulate as
+      *>       normal.
+               IF WS-RUN-TYPE NOT = 'C'
+                   PERFORM UPDATE-YTD
+               END-IF
+               PERFORM UPDATE-LEAVE
+               PERFORM ACCUMULATE-GL-TOTALS
+               PERFORM COMPUTE-EMPLOYER-LIABILITY
                DISPLAY 'Written to PAYROLL-FILE:'
                DISPLAY 'EMP-ID-OUT: ' EMP-ID-OUT
                DISPLAY 'EMP-NAME-OUT: ' EMP-NAME-OUT
+               DISPLAY 'REGULAR-HOURS: ' WS-REGULAR-HOURS
+               DISPLAY 'OVERTIME-HOURS: ' WS-OVERTIME-HOURS
                DISPLAY 'GROSS-PAY: ' GROSS-PAY
+               DISPLAY 'FEDERAL-TAX-OUT: ' FEDERAL-TAX-OUT
+               DISPLAY 'STATE-TAX-OUT: ' STATE-TAX-OUT
+               DISPLAY 'TOTAL-DEDUCTIONS: ' WS-TOTAL-DEDUCTIONS
+               DISPLAY 'NET-PAY: ' NET-PAY
+
+               IF WS-PROCESSING-SUSPENSE = 'Y'
+                   DELETE SUSPENSE-FILE RECORD
+                   DISPLAY 'RESUBMITTED FROM SUSPENSE, EMP-ID: '
+                       EMP-ID
+               END-IF
+           ELSE
+               MOVE EMP-ID TO REJ-EMP-ID
+               MOVE EMP-NAME TO REJ-EMP-NAME
+               MOVE WS-REJECT-REASON TO REJ-REASON
+               WRITE REJECT-RECORD
+               DISPLAY 'Written to REJECT-FILE: ' REJ-EMP-ID
+                   ' REASON: ' REJ-REASON
+               PERFORM WRITE-SUSPENSE-RECORD
            END-IF.
 
+           PERFORM WRITE-AUDIT-LOG
+
+           EXIT.
+
+       WRITE-SUSPENSE-RECORD.
+           MOVE EMP-ID TO SUSP-EMP-ID
+           MOVE EMP-NAME TO SUSP-EMP-NAME
+           MOVE HOURS-WORKED TO SUSP-HOURS-WORKED
+           MOVE HOURLY-RATE TO SUSP-HOURLY-RATE
+           MOVE FILING-STATUS TO SUSP-FILING-STATUS
+           MOVE ALLOWANCES TO SUSP-ALLOWANCES
+           MOVE DEPT-CODE TO SUSP-DEPT-CODE
+           MOVE DED-HEALTH-INS TO SUSP-DED-HEALTH-INS
+           MOVE DED-401K TO SUSP-DED-401K
+           MOVE DED-UNION-DUES TO SUSP-DED-UNION-DUES
+           MOVE BANK-ROUTING-NUM TO SUSP-BANK-ROUTING-NUM
+           MOVE BANK-ACCOUNT-NUM TO SUSP-BANK-ACCOUNT-NUM
+           MOVE PAY-FREQUENCY TO SUSP-PAY-FREQUENCY
+           MOVE LEAVE-HOURS-TAKEN TO SUSP-LEAVE-HOURS-TAKEN
+           MOVE CURRENCY-CODE TO SUSP-CURRENCY-CODE
+           MOVE WS-REJECT-REASON TO SUSP-REASON
+           MOVE 'P' TO SUSP-STATUS
+
+           WRITE SUSPENSE-RECORD
+               INVALID KEY
+                   REWRITE SUSPENSE-RECORD
+           END-WRITE
+
+           DISPLAY 'Written to SUSPENSE-FILE: ' SUSP-EMP-ID
+               ' STATUS: ' SUSP-STATUS
+           EXIT.
+
+       PROCESS-SUSPENSE-RESUBMITS.
+      *>   Browses the whole suspense file once per run for any record
+      *>   an operations correction run (SuspenseCorrect) has flagged
+      *>   'R' (ready), reprocesses it exactly like a normal employee
+      *>   record, and lets PROCESS-EMPLOYEE delete it on success or
+      *>   re-suspend it (still 'P') if the correction wasn't enough.
+           MOVE 'N' TO WS-SUSPENSE-EOF
+           MOVE LOW-VALUES TO SUSP-EMP-ID
+           START SUSPENSE-FILE KEY IS >= SUSP-EMP-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-SUSPENSE-EOF
+           END-START
+
+           PERFORM UNTIL WS-SUSPENSE-EOF = 'Y'
+               READ SUSPENSE-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-SUSPENSE-EOF
+                   NOT AT END
+                       IF SUSP-STATUS = 'R'
+                           PERFORM RESUBMIT-SUSPENSE-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           EXIT.
+
+       RESUBMIT-SUSPENSE-RECORD.
+           MOVE SUSP-EMP-ID TO EMP-ID
+           MOVE SUSP-EMP-NAME TO EMP-NAME
+           MOVE SUSP-HOURS-WORKED TO HOURS-WORKED
+           MOVE SUSP-HOURLY-RATE TO HOURLY-RATE
+           MOVE SUSP-FILING-STATUS TO FILING-STATUS
+           MOVE SUSP-ALLOWANCES TO ALLOWANCES
+           MOVE SUSP-DEPT-CODE TO DEPT-CODE
+           MOVE SUSP-DED-HEALTH-INS TO DED-HEALTH-INS
+           MOVE SUSP-DED-401K TO DED-401K
+           MOVE SUSP-DED-UNION-DUES TO DED-UNION-DUES
+           MOVE SUSP-BANK-ROUTING-NUM TO BANK-ROUTING-NUM
+           MOVE SUSP-BANK-ACCOUNT-NUM TO BANK-ACCOUNT-NUM
+           MOVE SUSP-PAY-FREQUENCY TO PAY-FREQUENCY
+           MOVE SUSP-LEAVE-HOURS-TAKEN TO LEAVE-HOURS-TAKEN
+           MOVE SUSP-CURRENCY-CODE TO CURRENCY-CODE
+
+           MOVE 'Y' TO WS-PROCESSING-SUSPENSE
+           PERFORM PROCESS-EMPLOYEE
+           MOVE 'N' TO WS-PROCESSING-SUSPENSE
+           EXIT.
+
+       CHECK-DEDUCTION-CAP.
+           MOVE 'N' TO WS-DEDUCTION-CAP-FLAG
+           MOVE DED-401K TO WS-ACTUAL-401K-DEDUCTION
+           COMPUTE WS-NET-PAY-CHECK =
+               WS-GROSS-PAY - WS-FEDERAL-TAX - WS-STATE-TAX
+               - WS-TOTAL-DEDUCTIONS
+
+           IF WS-NET-PAY-CHECK < 0
+               MOVE WS-TOTAL-DEDUCTIONS TO WS-ORIGINAL-DEDUCTIONS
+               MOVE 'Y' TO WS-DEDUCTION-CAP-FLAG
+               IF WS-GROSS-PAY - WS-FEDERAL-TAX - WS-STATE-TAX < 0
+                   MOVE 0 TO WS-TOTAL-DEDUCTIONS
+               ELSE
+                   COMPUTE WS-TOTAL-DEDUCTIONS =
+                       WS-GROSS-PAY - WS-FEDERAL-TAX - WS-STATE-TAX
+               END-IF
+      *>       CHECK-DEDUCTION-CAP caps the lump deduction total, not
+      *>       the individual health/401k/union pieces, so the 401k
+      *>       amount actually withheld this period can't be assumed
+      *>       to still be DED-401K once the cap has fired - it can't
+      *>       exceed whatever total was actually withheld.
+               IF WS-ACTUAL-401K-DEDUCTION > WS-TOTAL-DEDUCTIONS
+                   MOVE WS-TOTAL-DEDUCTIONS TO WS-ACTUAL-401K-DEDUCTION
+               END-IF
+               PERFORM WRITE-DEDUCTION-EXCEPTION
+           END-IF
+           EXIT.
+
+       WRITE-DEDUCTION-EXCEPTION.
+           MOVE EMP-ID TO DEDEXC-EMP-ID
+           MOVE EMP-NAME TO DEDEXC-EMP-NAME
+           MOVE WS-GROSS-PAY TO DEDEXC-GROSS-PAY
+           MOVE WS-ORIGINAL-DEDUCTIONS TO DEDEXC-ORIGINAL-DEDUCTIONS
+           MOVE WS-TOTAL-DEDUCTIONS TO DEDEXC-CAPPED-DEDUCTIONS
+           COMPUTE DEDEXC-AMOUNT-CAPPED =
+               WS-ORIGINAL-DEDUCTIONS - WS-TOTAL-DEDUCTIONS
+           WRITE DED-EXCEPTION-RECORD
+           DISPLAY 'DEDUCTION CAPPED FOR EMP-ID: ' EMP-ID
+               ' AMOUNT CAPPED: ' DEDEXC-AMOUNT-CAPPED
+           EXIT.
+
+       UPDATE-YTD.
+           MOVE EMP-ID TO YTD-EMP-ID
+           READ EMPLOYEE-YTD-FILE
+               INVALID KEY
+                   MOVE 0 TO YTD-GROSS-PAY
+                   MOVE 0 TO YTD-FEDERAL-TAX
+                   MOVE 0 TO YTD-STATE-TAX
+                   MOVE 0 TO YTD-DEDUCTIONS
+           END-READ
+
+           ADD WS-GROSS-PAY TO YTD-GROSS-PAY
+           ADD WS-FEDERAL-TAX TO YTD-FEDERAL-TAX
+           ADD WS-STATE-TAX TO YTD-STATE-TAX
+           ADD WS-TOTAL-DEDUCTIONS TO YTD-DEDUCTIONS
+
+           IF WS-YTD-FILE-STATUS = '23'
+               WRITE EMPLOYEE-YTD-RECORD
+           ELSE
+               REWRITE EMPLOYEE-YTD-RECORD
+           END-IF
+
+           DISPLAY 'YTD-GROSS-PAY: ' YTD-GROSS-PAY
+           DISPLAY 'YTD-FEDERAL-TAX: ' YTD-FEDERAL-TAX
+           DISPLAY 'YTD-STATE-TAX: ' YTD-STATE-TAX
+           DISPLAY 'YTD-DEDUCTIONS: ' YTD-DEDUCTIONS
+
+           EXIT.
+
+       UPDATE-LEAVE.
+           EVALUATE PAY-FREQUENCY
+               WHEN 'B'
+                   MOVE WS-BIWEEKLY-PTO-ACCRUAL TO WS-PTO-ACCRUAL-RATE
+               WHEN 'M'
+                   MOVE WS-MONTHLY-PTO-ACCRUAL TO WS-PTO-ACCRUAL-RATE
+               WHEN OTHER
+                   MOVE WS-WEEKLY-PTO-ACCRUAL TO WS-PTO-ACCRUAL-RATE
+           END-EVALUATE
+
+           MOVE EMP-ID TO LEAVE-EMP-ID
+           READ EMPLOYEE-LEAVE-FILE
+               INVALID KEY
+                   MOVE 0 TO LEAVE-PTO-BALANCE
+           END-READ
+
+           ADD WS-PTO-ACCRUAL-RATE TO LEAVE-PTO-BALANCE
+           SUBTRACT LEAVE-HOURS-TAKEN FROM LEAVE-PTO-BALANCE
+           IF LEAVE-PTO-BALANCE < 0
+               MOVE 0 TO LEAVE-PTO-BALANCE
+           END-IF
+
+           IF WS-LEAVE-FILE-STATUS = '23'
+               WRITE EMPLOYEE-LEAVE-RECORD
+           ELSE
+               REWRITE EMPLOYEE-LEAVE-RECORD
+           END-IF
+
+           DISPLAY 'LEAVE-PTO-BALANCE: ' LEAVE-PTO-BALANCE
+
+           EXIT.
+
+       ACCUMULATE-GL-TOTALS.
+           MOVE 'N' TO WS-GL-DEPT-FOUND
+           PERFORM VARYING WS-GL-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-GL-DEPT-IDX > WS-GL-DEPT-COUNT
+               IF WS-GL-DEPT-CODE-TBL(WS-GL-DEPT-IDX) = DEPT-CODE
+                   MOVE 'Y' TO WS-GL-DEPT-FOUND
+                   ADD WS-GROSS-PAY
+                       TO WS-GL-WAGES-TOTAL-TBL(WS-GL-DEPT-IDX)
+                   ADD WS-FEDERAL-TAX
+                       TO WS-GL-TAX-TOTAL-TBL(WS-GL-DEPT-IDX)
+                   ADD WS-STATE-TAX
+                       TO WS-GL-TAX-TOTAL-TBL(WS-GL-DEPT-IDX)
+                   ADD WS-NET-PAY
+                       TO WS-GL-CASH-TOTAL-TBL(WS-GL-DEPT-IDX)
+               END-IF
+           END-PERFORM
+           IF WS-GL-DEPT-FOUND = 'N'
+               ADD 1 TO WS-GL-DEPT-COUNT
+               SET WS-GL-DEPT-IDX TO WS-GL-DEPT-COUNT
+               MOVE DEPT-CODE TO WS-GL-DEPT-CODE-TBL(WS-GL-DEPT-IDX)
+               MOVE WS-GROSS-PAY
+                   TO WS-GL-WAGES-TOTAL-TBL(WS-GL-DEPT-IDX)
+               MOVE WS-NET-PAY
+                   TO WS-GL-CASH-TOTAL-TBL(WS-GL-DEPT-IDX)
+               ADD WS-FEDERAL-TAX
+                   TO WS-GL-TAX-TOTAL-TBL(WS-GL-DEPT-IDX)
+               ADD WS-STATE-TAX
+                   TO WS-GL-TAX-TOTAL-TBL(WS-GL-DEPT-IDX)
+           END-IF
+           EXIT.
+
+       COMPUTE-EMPLOYER-LIABILITY.
+           COMPUTE WS-EMPLOYER-FICA-MATCH ROUNDED =
+               WS-GROSS-PAY * WS-FICA-MATCH-RATE
+           COMPUTE WS-EMPLOYER-MEDICARE-MATCH ROUNDED =
+               WS-GROSS-PAY * WS-MEDICARE-MATCH-RATE
+           COMPUTE WS-EMPLOYER-401K-MATCH ROUNDED =
+               WS-ACTUAL-401K-DEDUCTION * WS-401K-MATCH-RATE
+           COMPUTE WS-EMPLOYER-TOTAL-LIABILITY =
+               WS-EMPLOYER-FICA-MATCH + WS-EMPLOYER-MEDICARE-MATCH
+               + WS-EMPLOYER-401K-MATCH
+
+           MOVE EMP-ID TO ELIAB-EMP-ID
+           MOVE WS-EMPLOYER-FICA-MATCH TO ELIAB-FICA-MATCH
+           MOVE WS-EMPLOYER-MEDICARE-MATCH TO ELIAB-MEDICARE-MATCH
+           MOVE WS-EMPLOYER-401K-MATCH TO ELIAB-401K-MATCH
+           MOVE WS-EMPLOYER-TOTAL-LIABILITY TO ELIAB-TOTAL-LIABILITY
+           WRITE EMPLOYER-LIABILITY-RECORD
+
+           DISPLAY 'EMPLOYER-FICA-MATCH: ' ELIAB-FICA-MATCH
+           DISPLAY 'EMPLOYER-MEDICARE-MATCH: ' ELIAB-MEDICARE-MATCH
+           DISPLAY 'EMPLOYER-401K-MATCH: ' ELIAB-401K-MATCH
+           EXIT.
+
+       WRITE-AUDIT-LOG.
+           MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+           MOVE WS-RUN-TIME TO AUDIT-RUN-TIME
+           MOVE WS-RUN-USER-ID TO AUDIT-RUN-USER-ID
+           MOVE EMP-ID TO AUDIT-EMP-ID
+           MOVE HOURS-WORKED TO AUDIT-BEFORE-HOURS
+           MOVE HOURLY-RATE TO AUDIT-BEFORE-RATE
+
+           IF WS-VALID-RECORD = 'Y'
+               MOVE 'ACCEPTED' TO AUDIT-DECISION
+               MOVE WS-GROSS-PAY TO AUDIT-AFTER-GROSS
+               MOVE WS-NET-PAY TO AUDIT-AFTER-NET
+               MOVE SPACES TO AUDIT-REASON
+           ELSE
+               MOVE 'REJECTED' TO AUDIT-DECISION
+               MOVE 0 TO AUDIT-AFTER-GROSS
+               MOVE 0 TO AUDIT-AFTER-NET
+               MOVE WS-REJECT-REASON TO AUDIT-REASON
+           END-IF
+
+           WRITE AUDIT-LOG-RECORD
+           EXIT.
+
+       COMPUTE-WITHHOLDING.
+           IF FILING-STATUS = 'M'
+               COMPUTE WS-TAXABLE-PAY =
+                   WS-GROSS-PAY - ALLOWANCES * WS-ALLOWANCE-EXEMPT * 2
+           ELSE
+               COMPUTE WS-TAXABLE-PAY =
+                   WS-GROSS-PAY - ALLOWANCES * WS-ALLOWANCE-EXEMPT
+           END-IF
+           IF WS-TAXABLE-PAY < 0
+               MOVE 0 TO WS-TAXABLE-PAY
+           END-IF
+
+           MOVE 0 TO WS-FEDERAL-TAX
+           MOVE 0 TO WS-PREV-BRACKET-LIMIT
+
+           PERFORM VARYING WS-FED-IDX FROM 1 BY 1
+                   UNTIL WS-FED-IDX > 4
+               IF WS-TAXABLE-PAY > WS-PREV-BRACKET-LIMIT
+                   IF WS-TAXABLE-PAY < WS-FED-BRACKET-LIMIT(WS-FED-IDX)
+                       COMPUTE WS-BRACKET-SPAN =
+                           WS-TAXABLE-PAY - WS-PREV-BRACKET-LIMIT
+                   ELSE
+                       COMPUTE WS-BRACKET-SPAN =
+                           WS-FED-BRACKET-LIMIT(WS-FED-IDX)
+                           - WS-PREV-BRACKET-LIMIT
+                   END-IF
+                   COMPUTE WS-FEDERAL-TAX ROUNDED =
+                       WS-FEDERAL-TAX +
+                       WS-BRACKET-SPAN * WS-FED-BRACKET-RATE(WS-FED-IDX)
+               END-IF
+               MOVE WS-FED-BRACKET-LIMIT(WS-FED-IDX)
+                   TO WS-PREV-BRACKET-LIMIT
+           END-PERFORM
+
+           COMPUTE WS-STATE-TAX ROUNDED =
+               WS-TAXABLE-PAY * WS-STATE-TAX-RATE
+
            EXIT.
