@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PayrollRegister.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-FILE
+            ASSIGN TO PAYFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REGISTER-FILE
+            ASSIGN TO REGFILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-FILE.
+           COPY PAYREC.
+           COPY PAYTRLR.
+
+       FD  REGISTER-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REGISTER-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-END-OF-FILE              PIC X  VALUE 'N'.
+       01  WS-CURRENT-RECORD.
+           05  WS-CUR-EMP-ID-OUT       PIC 9(5).
+           05  WS-CUR-EMP-NAME-OUT     PIC X(20).
+           05  WS-CUR-GROSS-PAY        PIC 9(5)V99.
+           05  WS-CUR-FEDERAL-TAX-OUT  PIC 9(5)V99.
+           05  WS-CUR-STATE-TAX-OUT    PIC 9(5)V99.
+           05  WS-CUR-DEPT-CODE        PIC X(4).
+           05  WS-CUR-NET-PAY          PIC 9(5)V99.
+
+       01  WS-NEXT-RECORD.
+           05  WS-NXT-EMP-ID-OUT       PIC 9(5).
+           05  WS-NXT-EMP-NAME-OUT     PIC X(20).
+           05  WS-NXT-GROSS-PAY        PIC 9(5)V99.
+           05  WS-NXT-FEDERAL-TAX-OUT  PIC 9(5)V99.
+           05  WS-NXT-STATE-TAX-OUT    PIC 9(5)V99.
+           05  WS-NXT-DEPT-CODE        PIC X(4).
+           05  WS-NXT-NET-PAY          PIC 9(5)V99.
+
+       01  WS-DEPT-TABLE.
+           05  WS-DEPT-ENTRY OCCURS 50 TIMES INDEXED BY WS-DEPT-IDX.
+               10  WS-DEPT-CODE-TBL    PIC X(4).
+               10  WS-DEPT-TOTAL-TBL   PIC 9(9)V99.
+       01  WS-DEPT-COUNT               PIC 9(3) VALUE 0.
+       01  WS-DEPT-FOUND               PIC X    VALUE 'N'.
+
+       01  WS-LINE-COUNT               PIC 9(2)  VALUE 99.
+       01  WS-PAGE-NUMBER              PIC 9(3)  VALUE 0.
+       01  WS-LINES-PER-PAGE           PIC 9(2)  VALUE 50.
+       01  WS-DETAIL-COUNT             PIC 9(7)  VALUE 0.
+       01  WS-GRAND-TOTAL-GROSS        PIC 9(9)V99 VALUE 0.
+       01  WS-GRAND-TOTAL-FEDERAL      PIC 9(9)V99 VALUE 0.
+       01  WS-GRAND-TOTAL-STATE        PIC 9(9)V99 VALUE 0.
+       01  WS-GRAND-TOTAL-NET          PIC 9(9)V99 VALUE 0.
+
+       01  WS-HEADING-1.
+           05  FILLER                  PIC X(40) VALUE
+               'PAYROLL REGISTER'.
+           05  FILLER                  PIC X(72) VALUE SPACES.
+           05  FILLER                  PIC X(5)  VALUE 'PAGE '.
+           05  WS-HDG-PAGE             PIC ZZ9.
+
+       01  WS-HEADING-2.
+           05  FILLER                  PIC X(6)  VALUE 'EMP-ID'.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE 'EMPLOYEE NAME'.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE 'GROSS PAY'.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE 'FEDERAL TAX'.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  FILLER                  PIC X(9)  VALUE 'STATE TAX'.
+           05  FILLER                  PIC X(4)  VALUE SPACES.
+           05  FILLER                  PIC X(8)  VALUE 'NET PAY'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-EMP-ID           PIC ZZZZ9.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  WS-DTL-EMP-NAME         PIC X(20).
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  WS-DTL-GROSS-PAY        PIC ZZ,ZZ9.99.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  WS-DTL-FEDERAL-TAX      PIC ZZ,ZZ9.99.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  WS-DTL-STATE-TAX        PIC ZZ,ZZ9.99.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  WS-DTL-NET-PAY          PIC ZZ,ZZ9.99.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  WS-DTL-DEPT-CODE        PIC X(4).
+
+       01  WS-DEPT-HEADING.
+           05  FILLER                  PIC X(30) VALUE
+               'DEPARTMENT SUBTOTALS'.
+
+       01  WS-DEPT-LINE.
+           05  FILLER                  PIC X(4)  VALUE 'DEPT'.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  WS-DPT-CODE             PIC X(4).
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  WS-DPT-TOTAL-GROSS      PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(29) VALUE
+               'GRAND TOTAL'.
+           05  WS-TOT-GROSS-PAY        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  WS-TOT-FEDERAL-TAX      PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  WS-TOT-STATE-TAX        PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(5)  VALUE SPACES.
+           05  WS-TOT-NET-PAY          PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-COUNT-LINE.
+           05  FILLER                  PIC X(20) VALUE
+               'RECORDS PRINTED: '.
+           05  WS-CNT-DETAIL-COUNT     PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT PAYROLL-FILE
+           OPEN OUTPUT REGISTER-FILE
+
+      *>   One-record lookahead: PAYROLL-FILE's last physical record
+      *>   is always the trailer written by EmployeePayroll, and it
+      *>   must never be printed as a detail line.
+           READ PAYROLL-FILE INTO WS-CURRENT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-END-OF-FILE
+           END-READ
+
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ PAYROLL-FILE INTO WS-NEXT-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+               END-READ
+               IF WS-END-OF-FILE = 'N'
+                   PERFORM PRINT-DETAIL-LINE
+                   MOVE WS-NEXT-RECORD TO WS-CURRENT-RECORD
+               END-IF
+           END-PERFORM
+
+           PERFORM PRINT-GRAND-TOTAL
+           PERFORM PRINT-DEPT-SUBTOTALS
+
+           CLOSE PAYROLL-FILE
+           CLOSE REGISTER-FILE
+           STOP RUN.
+
+       PRINT-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-CUR-EMP-ID-OUT TO WS-DTL-EMP-ID
+           MOVE WS-CUR-EMP-NAME-OUT TO WS-DTL-EMP-NAME
+           MOVE WS-CUR-GROSS-PAY TO WS-DTL-GROSS-PAY
+           MOVE WS-CUR-FEDERAL-TAX-OUT TO WS-DTL-FEDERAL-TAX
+           MOVE WS-CUR-STATE-TAX-OUT TO WS-DTL-STATE-TAX
+           MOVE WS-CUR-NET-PAY TO WS-DTL-NET-PAY
+           MOVE WS-CUR-DEPT-CODE TO WS-DTL-DEPT-CODE
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADING
+           END-IF
+
+           WRITE REGISTER-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-DETAIL-COUNT
+           ADD WS-CUR-GROSS-PAY TO WS-GRAND-TOTAL-GROSS
+           ADD WS-CUR-FEDERAL-TAX-OUT TO WS-GRAND-TOTAL-FEDERAL
+           ADD WS-CUR-STATE-TAX-OUT TO WS-GRAND-TOTAL-STATE
+           ADD WS-CUR-NET-PAY TO WS-GRAND-TOTAL-NET
+           PERFORM ACCUMULATE-DEPT-TOTAL
+           EXIT.
+
+       ACCUMULATE-DEPT-TOTAL.
+           MOVE 'N' TO WS-DEPT-FOUND
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF WS-DEPT-CODE-TBL(WS-DEPT-IDX) = WS-CUR-DEPT-CODE
+                   MOVE 'Y' TO WS-DEPT-FOUND
+                   ADD WS-CUR-GROSS-PAY
+                       TO WS-DEPT-TOTAL-TBL(WS-DEPT-IDX)
+               END-IF
+           END-PERFORM
+           IF WS-DEPT-FOUND = 'N'
+               ADD 1 TO WS-DEPT-COUNT
+               SET WS-DEPT-IDX TO WS-DEPT-COUNT
+               MOVE WS-CUR-DEPT-CODE TO WS-DEPT-CODE-TBL(WS-DEPT-IDX)
+               MOVE WS-CUR-GROSS-PAY TO WS-DEPT-TOTAL-TBL(WS-DEPT-IDX)
+           END-IF
+           EXIT.
+
+       PRINT-PAGE-HEADING.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-HDG-PAGE
+           IF WS-PAGE-NUMBER > 1
+               MOVE SPACES TO REGISTER-LINE
+               WRITE REGISTER-LINE
+           END-IF
+           WRITE REGISTER-LINE FROM WS-HEADING-1
+           WRITE REGISTER-LINE FROM WS-HEADING-2
+           MOVE SPACES TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           MOVE 0 TO WS-LINE-COUNT
+           EXIT.
+
+       PRINT-GRAND-TOTAL.
+           MOVE SPACES TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           MOVE WS-GRAND-TOTAL-GROSS TO WS-TOT-GROSS-PAY
+           MOVE WS-GRAND-TOTAL-FEDERAL TO WS-TOT-FEDERAL-TAX
+           MOVE WS-GRAND-TOTAL-STATE TO WS-TOT-STATE-TAX
+           MOVE WS-GRAND-TOTAL-NET TO WS-TOT-NET-PAY
+           WRITE REGISTER-LINE FROM WS-TOTAL-LINE
+           MOVE WS-DETAIL-COUNT TO WS-CNT-DETAIL-COUNT
+           WRITE REGISTER-LINE FROM WS-COUNT-LINE
+           EXIT.
+
+       PRINT-DEPT-SUBTOTALS.
+           MOVE SPACES TO REGISTER-LINE
+           WRITE REGISTER-LINE
+           WRITE REGISTER-LINE FROM WS-DEPT-HEADING
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               MOVE WS-DEPT-CODE-TBL(WS-DEPT-IDX) TO WS-DPT-CODE
+               MOVE WS-DEPT-TOTAL-TBL(WS-DEPT-IDX) TO WS-DPT-TOTAL-GROSS
+               WRITE REGISTER-LINE FROM WS-DEPT-LINE
+           END-PERFORM
+           EXIT.
