@@ -1,15 +1,40 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRAILS.
 
+      *> Shared employee-record validation subroutine. Originally a
+      *> standalone CALL/LINKAGE demo; now called from EmployeePayroll,
+      *> EmployeeMaintenance, and EmployeeEditCheck so the HOURS-WORKED/
+      *> HOURLY-RATE edit rule lives in one place instead of being
+      *> duplicated inline at every intake point.
        DATA DIVISION.
        LINKAGE SECTION.
-       01 LK-NAME       PIC X(20).
-       01 LK-AGE        PIC 99.
-       01 LK-EMP-ID     PIC 9(5).
-
-       PROCEDURE DIVISION USING LK-NAME, LK-AGE, LK-EMP-ID.
-           DISPLAY 'In TRAILS Program'.
-           DISPLAY 'Name Passed: ' LK-NAME.
-           DISPLAY 'Age Passed: ' LK-AGE.
-           DISPLAY 'Employee ID Passed: ' LK-EMP-ID.
-           STOP RUN.
+       01  LK-EMP-ID           PIC 9(5).
+       01  LK-EMP-NAME         PIC X(20).
+       01  LK-HOURS-WORKED     PIC 9(3)V99.
+       01  LK-HOURLY-RATE      PIC 9(2)V99.
+       01  LK-VALID-RECORD     PIC X.
+       01  LK-REJECT-REASON    PIC X(40).
+
+       PROCEDURE DIVISION USING LK-EMP-ID, LK-EMP-NAME,
+               LK-HOURS-WORKED, LK-HOURLY-RATE, LK-VALID-RECORD,
+               LK-REJECT-REASON.
+           MOVE 'Y' TO LK-VALID-RECORD
+           MOVE SPACES TO LK-REJECT-REASON
+
+           IF LK-HOURS-WORKED < 0
+               DISPLAY 'Error: Negative hours worked for '
+                   LK-EMP-NAME
+               MOVE 'N' TO LK-VALID-RECORD
+               STRING 'NEGATIVE HOURS WORKED' DELIMITED BY SIZE
+                   INTO LK-REJECT-REASON
+           END-IF
+
+           IF LK-HOURLY-RATE < 0
+               DISPLAY 'Error: Negative hourly rate for '
+                   LK-EMP-NAME
+               MOVE 'N' TO LK-VALID-RECORD
+               STRING 'NEGATIVE HOURLY RATE' DELIMITED BY SIZE
+                   INTO LK-REJECT-REASON
+           END-IF
+
+           GOBACK.
