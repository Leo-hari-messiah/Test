@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeEditCheck.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+            ASSIGN TO EMPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-END-OF-FILE          PIC X  VALUE 'N'.
+       01  WS-EMPLOYEE-FILE-STATUS PIC X(2) VALUE '00'.
+       01  WS-RECORD-COUNT         PIC 9(7) VALUE 0.
+       01  WS-ERROR-COUNT          PIC 9(7) VALUE 0.
+       01  WS-PREVIOUS-EMP-ID      PIC 9(5) VALUE 0.
+       01  WS-FIRST-RECORD-READ    PIC X    VALUE 'Y'.
+       01  WS-VALID-RECORD         PIC X    VALUE 'Y'.
+       01  WS-REJECT-REASON        PIC X(40).
+
+      *> Mirrors the validation PROCESS-EMPLOYEE performs in prog.cbl,
+      *> run up front against the whole file so a bad EMPLOYEE-FILE
+      *> stops the batch chain before any PAYROLL-FILE is produced.
+       PROCEDURE DIVISION.
+           OPEN INPUT EMPLOYEE-FILE
+
+           IF WS-EMPLOYEE-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING EMPLOYEE-FILE, STATUS: '
+                   WS-EMPLOYEE-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ EMPLOYEE-FILE INTO EMPLOYEE-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM EDIT-EMPLOYEE-RECORD
+                       IF WS-FIRST-RECORD-READ = 'N' AND
+                               EMP-ID = WS-PREVIOUS-EMP-ID
+                           DISPLAY 'EDIT ERROR: DUPLICATE EMP-ID: '
+                               EMP-ID
+                           ADD 1 TO WS-ERROR-COUNT
+                       END-IF
+                       MOVE 'N' TO WS-FIRST-RECORD-READ
+                       MOVE EMP-ID TO WS-PREVIOUS-EMP-ID
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-FILE
+
+           DISPLAY 'EMPLOYEE-EDIT-CHECK RECORDS READ: ' WS-RECORD-COUNT
+           DISPLAY 'EMPLOYEE-EDIT-CHECK ERRORS FOUND: ' WS-ERROR-COUNT
+
+           IF WS-ERROR-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       EDIT-EMPLOYEE-RECORD.
+           CALL 'TRAILS' USING EMP-ID, EMP-NAME, HOURS-WORKED,
+               HOURLY-RATE, WS-VALID-RECORD, WS-REJECT-REASON
+           IF WS-VALID-RECORD = 'N'
+               DISPLAY 'EDIT ERROR: ' WS-REJECT-REASON
+                   ', EMP-ID: ' EMP-ID
+               ADD 1 TO WS-ERROR-COUNT
+           END-IF
+           EXIT.
